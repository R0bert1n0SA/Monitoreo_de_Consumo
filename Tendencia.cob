@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Tendencia AS "Tendencia".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Lista de archivos de años historicos a procesar; se toma
+           *> de TendenciaAnios.CFG (lineas ANIO=ARCHIVO) en vez de
+           *> estar fijada a dos años como en Consumo.cob.
+           SELECT Config ASSIGN TO 'TendenciaAnios.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCfg.
+
+           SELECT AnioHist ASSIGN TO WS-Archivo-Anio
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusHist.
+
+           SELECT AnioHistO ASSIGN TO 'AnioHistO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusHistO.
+
+           SELECT Work-FileH ASSIGN TO SORT-WORK.
+
+           *> Total de consumo de la compañía por año.
+           SELECT Tendencia ASSIGN TO 'Tendencia.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusTnd.
+
+           *> Total de consumo por cliente, por año.
+           SELECT TendenciaCliente ASSIGN TO 'TendenciaCliente.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusTndC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Config.
+       01 Config-R                  PIC X(80).
+
+       FD AnioHist.
+       01 AnioHistR.
+           05 AH-ID                 PIC 9(5).
+           05 AH-NombreUsuario      PIC X(40).
+           05 AH-Mes                PIC X(15).
+           05 AH-Consumo            PIC 9(5).
+
+       FD AnioHistO.
+       01 AnioHistOR.
+           05 AHO-ID                PIC 9(5).
+           05 AHO-NombreUsuario     PIC X(40).
+           05 AHO-Mes               PIC X(15).
+           05 AHO-Consumo           PIC 9(5).
+
+       SD Work-FileH.
+       01 WorkRH.
+           05 WH-ID                 PIC 9(5).
+           05 WH-NombreUsuario      PIC X(40).
+           05 WH-Mes                PIC X(15).
+           05 WH-Consumo            PIC 9(5).
+
+       FD Tendencia.
+       01 Tendencia-R.
+           05 TN-Anio                PIC X(4).
+           05 TN-FILLER1             PIC X .
+           05 TN-Total                PIC 9(15).
+           05 TN-FILLER2             PIC X .
+
+       FD TendenciaCliente.
+       01 TendenciaCliente-R.
+           05 TC-Anio                PIC X(4).
+           05 TC-FILLER1             PIC X .
+           05 TC-ID                  PIC 9(5).
+           05 TC-FILLER2             PIC X .
+           05 TC-Nombre              PIC X(40).
+           05 TC-FILLER3             PIC X .
+           05 TC-Total                PIC 9(10).
+           05 TC-FILLER4             PIC X .
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-File-StatusCfg     PIC XX.
+               05 WS-File-StatusHist    PIC XX.
+               05 WS-File-StatusHistO   PIC XX.
+               05 WS-File-StatusTnd     PIC XX.
+               05 WS-File-StatusTndC    PIC XX.
+           01 WS-Flags.
+               05 WS-FlagCfg            PIC X(1) VALUE 'N'.
+               05 WS-FlagHistO          PIC X(1) VALUE 'N'.
+           *> Lista de años configurados, cargada de TendenciaAnios.CFG;
+           *> acotada a 10 años, como las demas tablas de este sistema.
+           01 WS-Anios.
+               05 AC-Entry OCCURS 10 TIMES.
+                   10 AC-Anio       PIC X(4).
+                   10 AC-Archivo    PIC X(20).
+               05 AC-Cantidad       PIC 9(2) VALUE 0.
+           01 WS-Archivo-Anio       PIC X(20).
+           01 WS-Anio-Actual        PIC X(4).
+           01 WS-Config-Clave       PIC X(10).
+           01 WS-Config-Valor       PIC X(20).
+           01 WS-Idx                PIC 9(2).
+           01 WS-Total-Anio         PIC 9(15).
+           01 WS-Grupo-ID           PIC 9(5).
+           01 WS-Grupo-Nombre       PIC X(40).
+           01 WS-Grupo-Total        PIC 9(10).
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 T-Cantidad-Anios  PIC 9(2).
+               05 T-Mensaje         PIC X(45).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Iniciar
+       EXIT PROGRAM.
+
+           *> Procesa cada año configurado y deja el resultado en
+           *> Tendencia.Txt (total por año) y TendenciaCliente.Txt
+           *> (total por cliente y año), para que se puedan ver varios
+           *> años de historia en vez de sólo actual contra anterior.
+           Iniciar.
+               MOVE 0 TO AC-Cantidad
+               PERFORM Cargar-Configuracion
+               IF AC-Cantidad = 0 THEN
+                   MOVE "No hay anios configurados" TO T-Mensaje
+               ELSE
+                   OPEN OUTPUT Tendencia
+                   OPEN OUTPUT TendenciaCliente
+                   PERFORM VARYING WS-Idx FROM 1 BY 1
+                           UNTIL WS-Idx > AC-Cantidad
+                       PERFORM Procesar-Anio
+                   END-PERFORM
+                   CLOSE Tendencia
+                   CLOSE TendenciaCliente
+                   MOVE AC-Cantidad TO T-Cantidad-Anios
+                   STRING "Tendencia generada, anios procesados: "
+                       AC-Cantidad
+                       DELIMITED BY SIZE
+                       INTO T-Mensaje
+                   END-STRING
+               END-IF
+           EXIT.
+
+           Cargar-Configuracion.
+               OPEN INPUT Config
+               IF WS-File-StatusCfg = '00' THEN
+                   PERFORM UNTIL WS-FlagCfg = 'Y'
+                       READ Config INTO Config-R
+                           AT END
+                               MOVE 'Y' TO WS-FlagCfg
+                           NOT AT END
+                               PERFORM Leer-Config-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Config
+                   MOVE 'N' TO WS-FlagCfg
+               END-IF
+           EXIT.
+
+           Leer-Config-Linea.
+               IF AC-Cantidad < 10 THEN
+                   UNSTRING Config-R DELIMITED BY "="
+                       INTO WS-Config-Clave, WS-Config-Valor
+                   END-UNSTRING
+                   ADD 1 TO AC-Cantidad
+                   MOVE WS-Config-Clave TO AC-Anio(AC-Cantidad)
+                   MOVE WS-Config-Valor TO AC-Archivo(AC-Cantidad)
+               END-IF
+           EXIT.
+
+           *> Ordena el archivo del año por ID y acumula los totales;
+           *> si el archivo configurado no existe, se salta ese año.
+           Procesar-Anio.
+               MOVE AC-Archivo(WS-Idx) TO WS-Archivo-Anio
+               MOVE AC-Anio(WS-Idx) TO WS-Anio-Actual
+               OPEN INPUT AnioHist
+               IF WS-File-StatusHist = '00' THEN
+                   CLOSE AnioHist
+                   SORT Work-FileH
+                       ON ASCENDING KEY WH-ID
+                       USING AnioHist
+                       GIVING AnioHistO
+                   PERFORM Acumular-Anio
+               ELSE
+                   DISPLAY "Aviso: no se encontro " WS-Archivo-Anio
+                       " para el anio " WS-Anio-Actual
+               END-IF
+           EXIT.
+
+           Acumular-Anio.
+               MOVE 0 TO WS-Total-Anio
+               OPEN INPUT AnioHistO
+               PERFORM Leer-HistO
+               PERFORM UNTIL WS-FlagHistO = 'Y'
+                   MOVE AHO-ID TO WS-Grupo-ID
+                   MOVE AHO-NombreUsuario TO WS-Grupo-Nombre
+                   MOVE 0 TO WS-Grupo-Total
+                   PERFORM UNTIL WS-FlagHistO = 'Y'
+                           OR AHO-ID NOT = WS-Grupo-ID
+                       ADD AHO-Consumo TO WS-Grupo-Total
+                       ADD AHO-Consumo TO WS-Total-Anio
+                       PERFORM Leer-HistO
+                   END-PERFORM
+                   PERFORM Agregar-Tendencia-Cliente
+               END-PERFORM
+               CLOSE AnioHistO
+               DELETE FILE AnioHistO
+               MOVE 'N' TO WS-FlagHistO
+               PERFORM Agregar-Tendencia-Anio
+           EXIT.
+
+           Leer-HistO.
+               READ AnioHistO INTO AnioHistOR
+                   AT END
+                       MOVE 'Y' TO WS-FlagHistO
+               END-READ
+           EXIT.
+
+           Agregar-Tendencia-Anio.
+               MOVE WS-Anio-Actual TO TN-Anio
+               MOVE "|" TO TN-FILLER1
+               MOVE WS-Total-Anio TO TN-Total
+               MOVE "|" TO TN-FILLER2
+               WRITE Tendencia-R
+           EXIT.
+
+           Agregar-Tendencia-Cliente.
+               MOVE WS-Anio-Actual TO TC-Anio
+               MOVE "|" TO TC-FILLER1
+               MOVE WS-Grupo-ID TO TC-ID
+               MOVE "|" TO TC-FILLER2
+               MOVE WS-Grupo-Nombre TO TC-Nombre
+               MOVE "|" TO TC-FILLER3
+               MOVE WS-Grupo-Total TO TC-Total
+               MOVE "|" TO TC-FILLER4
+               WRITE TendenciaCliente-R
+           EXIT.
