@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Alertas AS "Alertas".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Reporte ASSIGN TO 'Reporte.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusRep.
+
+           *> Mismo corte ALTO= de Bandas.CFG que usa "Maximo-Minimo"
+           *> para clasificar consumo critico; un cliente por encima de
+           *> ese umbral es justamente el que amerita una alerta.
+           SELECT Bandas ASSIGN TO 'Bandas.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusBan.
+
+           SELECT Alertas ASSIGN TO 'Alertas.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAlr.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Reporte.
+       01 Reporte-R.
+           05 R-ID                  PIC 9(5).
+           05 R-FILLER1             PIC X .
+           05 R-NombreUsuario       PIC X(40).
+           05 R-FILLER2             PIC X .
+           05 R-Consumo             PIC 9(5).
+           05 R-FILLER3             PIC X .
+
+       FD Bandas.
+       01 Bandas-R                  PIC X(80).
+
+       FD Alertas.
+       01 Alerta-R.
+           05 AL-ID                 PIC 9(5).
+           05 AL-FILLER1            PIC X .
+           05 AL-NombreUsuario      PIC X(40).
+           05 AL-FILLER2            PIC X .
+           05 AL-Consumo            PIC 9(5).
+           05 AL-FILLER3            PIC X .
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-File-StatusRep     PIC XX.
+               05 WS-File-StatusBan     PIC XX.
+               05 WS-File-StatusAlr     PIC XX.
+           01 WS-Flags.
+               05 FlagReporte           PIC X(1) VALUE 'N'.
+               05 FlagBandas            PIC X(1) VALUE 'N'.
+           01 WS-Banda-Clave            PIC X(10).
+           01 WS-Banda-Valor            PIC X(10).
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 AL-Umbral         PIC 9(5).
+               05 AL-Cantidad       PIC 9(5).
+               05 AL-Mensaje        PIC X(45).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Verificar
+       EXIT PROGRAM.
+
+           *> El umbral lo manda el llamador (ya viene de Bandas.CFG via
+           *> Gestor); si llega en cero se carga ALTO= directo de
+           *> Bandas.CFG, para que el modulo funcione solo igual.
+           Verificar.
+               IF AL-Umbral = 0 THEN
+                   PERFORM Cargar-Umbral
+               END-IF
+               MOVE 0 TO AL-Cantidad
+               OPEN INPUT Reporte
+               IF WS-File-StatusRep = '00' THEN
+                   OPEN OUTPUT Alertas
+                   PERFORM Generar-Alertas
+                   CLOSE Reporte
+                   CLOSE Alertas
+                   STRING "Alertas generadas en Alertas.Txt: "
+                       AL-Cantidad
+                       DELIMITED BY SIZE
+                       INTO AL-Mensaje
+                   END-STRING
+               ELSE
+                   MOVE "ERROR No se pudo abrir Reporte.Txt" TO
+                       AL-Mensaje
+               END-IF
+           EXIT.
+
+           Cargar-Umbral.
+               OPEN INPUT Bandas
+               IF WS-File-StatusBan = '00' THEN
+                   PERFORM UNTIL FlagBandas = 'Y'
+                       READ Bandas INTO Bandas-R
+                           AT END
+                               MOVE 'Y' TO FlagBandas
+                           NOT AT END
+                               PERFORM Leer-Banda-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Bandas
+                   MOVE 'N' TO FlagBandas
+               END-IF
+           EXIT.
+
+           Leer-Banda-Linea.
+               UNSTRING Bandas-R DELIMITED BY "="
+                   INTO WS-Banda-Clave, WS-Banda-Valor
+               END-UNSTRING
+               IF WS-Banda-Clave = "ALTO" THEN
+                   MOVE WS-Banda-Valor TO AL-Umbral
+               END-IF
+           EXIT.
+
+           Generar-Alertas.
+               PERFORM UNTIL FlagReporte = 'Y'
+                   READ Reporte INTO Reporte-R
+                       AT END
+                           MOVE 'Y' TO FlagReporte
+                       NOT AT END
+                           IF R-Consumo > AL-Umbral THEN
+                               PERFORM Agregar-Alerta
+                           END-IF
+                   END-READ
+               END-PERFORM
+           EXIT.
+
+           Agregar-Alerta.
+               MOVE R-ID TO AL-ID
+               MOVE "|" TO AL-FILLER1
+               MOVE R-NombreUsuario TO AL-NombreUsuario
+               MOVE "|" TO AL-FILLER2
+               MOVE R-Consumo TO AL-Consumo
+               MOVE "|" TO AL-FILLER3
+               WRITE Alerta-R
+               ADD 1 TO AL-Cantidad
+           EXIT.
