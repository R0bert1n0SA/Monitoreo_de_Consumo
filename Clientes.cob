@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Clientes AS "Clientes".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Clientes.DAT es secuencial (no indexado), asi que
+           *> mantenerlo significa leerlo entero a una tabla, aplicar el
+           *> alta/cambio pedido, y volver a escribirlo completo.
+           SELECT Maestro ASSIGN TO 'Clientes.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusMas.
+
+           *> Mismos datos de Clientes.DAT, indexados por ID, para que
+           *> otros programas puedan leer directo un cliente por ID en
+           *> vez de cargar la tabla completa (igual que ReporteIDX.DAT
+           *> para Reporte.Txt).
+           SELECT ClientesIDX ASSIGN TO 'ClientesIDX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-ID
+               FILE STATUS IS WS-File-StatusCIdx.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Maestro.
+       01 MaestroR.
+           05 M-ID                 PIC 9(5).
+           05 M-NombreUsuario      PIC X(40).
+           05 M-Estado             PIC X(1).
+
+       FD ClientesIDX.
+       01 ClientesIDX-R.
+           05 CI-ID                PIC 9(5).
+           05 CI-NombreUsuario     PIC X(40).
+           05 CI-Estado            PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-File-StatusMas     PIC XX.
+           01 WS-File-StatusCIdx    PIC XX.
+           01 WS-FlagMaster         PIC X(1) VALUE 'N'.
+           *> Clientes cargados de Clientes.DAT, acotado a 500 como las
+           *> demas tablas de este sistema (Comparativo, AC-Entry, etc).
+           01 WS-Clientes.
+               05 CL-Entry OCCURS 500 TIMES.
+                   10 CL-ID         PIC 9(5).
+                   10 CL-Nombre     PIC X(40).
+                   10 CL-Estado     PIC X(1).
+               05 CL-Cantidad       PIC 9(3) VALUE 0.
+           01 WS-Idx                PIC 9(3).
+           01 WS-Idx-Encontrado     PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 CL-Accion         PIC X(1).
+               05 CL-ID-Ent         PIC 9(5).
+               05 CL-Nombre-Ent     PIC X(40).
+               05 CL-Mensaje        PIC X(45).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Procesar
+       EXIT PROGRAM.
+
+           *> CL-Accion: "A" Agregar, "R" Renombrar, "D" Desactivar,
+           *> "C" Reactivar; todas operan sobre CL-ID-Ent.
+           Procesar.
+               MOVE SPACES TO CL-Mensaje
+               MOVE 0 TO CL-Cantidad
+               PERFORM Cargar-Clientes
+               PERFORM Buscar-Cliente
+               EVALUATE CL-Accion
+                   WHEN "A"
+                       PERFORM Alta-Cliente
+                   WHEN "R"
+                       PERFORM Renombrar-Cliente
+                   WHEN "D"
+                       PERFORM Desactivar-Cliente
+                   WHEN "C"
+                       PERFORM Reactivar-Cliente
+                   WHEN OTHER
+                       MOVE "ERROR Accion no valida" TO CL-Mensaje
+               END-EVALUATE
+           EXIT.
+
+           Cargar-Clientes.
+               OPEN INPUT Maestro
+               IF WS-File-StatusMas = '00' THEN
+                   PERFORM UNTIL WS-FlagMaster = 'Y'
+                       READ Maestro INTO MaestroR
+                           AT END
+                               MOVE 'Y' TO WS-FlagMaster
+                           NOT AT END
+                               IF CL-Cantidad < 500 THEN
+                                   ADD 1 TO CL-Cantidad
+                                   MOVE M-ID TO CL-ID(CL-Cantidad)
+                                   MOVE M-NombreUsuario TO
+                                       CL-Nombre(CL-Cantidad)
+                                   MOVE M-Estado TO
+                                       CL-Estado(CL-Cantidad)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE Maestro
+                   MOVE 'N' TO WS-FlagMaster
+               END-IF
+           EXIT.
+
+           *> Deja WS-Idx-Encontrado en el indice de CL-ID-Ent dentro de
+           *> la tabla, o en 0 si no esta.
+           Buscar-Cliente.
+               MOVE 0 TO WS-Idx-Encontrado
+               PERFORM VARYING WS-Idx FROM 1 BY 1
+                       UNTIL WS-Idx > CL-Cantidad
+                   IF CL-ID(WS-Idx) = CL-ID-Ent THEN
+                       MOVE WS-Idx TO WS-Idx-Encontrado
+                   END-IF
+               END-PERFORM
+           EXIT.
+
+           Alta-Cliente.
+               IF WS-Idx-Encontrado NOT = 0 THEN
+                   MOVE "ERROR Ya existe un cliente con ese ID" TO
+                       CL-Mensaje
+               ELSE IF CL-Cantidad >= 500 THEN
+                   MOVE "ERROR Tabla de clientes llena" TO CL-Mensaje
+               ELSE
+                   ADD 1 TO CL-Cantidad
+                   MOVE CL-ID-Ent TO CL-ID(CL-Cantidad)
+                   MOVE CL-Nombre-Ent TO CL-Nombre(CL-Cantidad)
+                   MOVE 'A' TO CL-Estado(CL-Cantidad)
+                   PERFORM Grabar-Clientes
+                   MOVE "Cliente agregado" TO CL-Mensaje
+               END-IF
+           EXIT.
+
+           Renombrar-Cliente.
+               IF WS-Idx-Encontrado = 0 THEN
+                   MOVE "ERROR Cliente no encontrado" TO CL-Mensaje
+               ELSE
+                   MOVE CL-Nombre-Ent TO CL-Nombre(WS-Idx-Encontrado)
+                   PERFORM Grabar-Clientes
+                   MOVE "Cliente renombrado" TO CL-Mensaje
+               END-IF
+           EXIT.
+
+           Desactivar-Cliente.
+               IF WS-Idx-Encontrado = 0 THEN
+                   MOVE "ERROR Cliente no encontrado" TO CL-Mensaje
+               ELSE
+                   MOVE 'I' TO CL-Estado(WS-Idx-Encontrado)
+                   PERFORM Grabar-Clientes
+                   MOVE "Cliente desactivado" TO CL-Mensaje
+               END-IF
+           EXIT.
+
+           Reactivar-Cliente.
+               IF WS-Idx-Encontrado = 0 THEN
+                   MOVE "ERROR Cliente no encontrado" TO CL-Mensaje
+               ELSE
+                   MOVE 'A' TO CL-Estado(WS-Idx-Encontrado)
+                   PERFORM Grabar-Clientes
+                   MOVE "Cliente reactivado" TO CL-Mensaje
+               END-IF
+           EXIT.
+
+           Grabar-Clientes.
+               OPEN OUTPUT Maestro
+               OPEN OUTPUT ClientesIDX
+               PERFORM VARYING WS-Idx FROM 1 BY 1
+                       UNTIL WS-Idx > CL-Cantidad
+                   MOVE CL-ID(WS-Idx) TO M-ID
+                   MOVE CL-Nombre(WS-Idx) TO M-NombreUsuario
+                   MOVE CL-Estado(WS-Idx) TO M-Estado
+                   WRITE MaestroR
+                   MOVE CL-ID(WS-Idx) TO CI-ID
+                   MOVE CL-Nombre(WS-Idx) TO CI-NombreUsuario
+                   MOVE CL-Estado(WS-Idx) TO CI-Estado
+                   WRITE ClientesIDX-R
+               END-PERFORM
+               CLOSE Maestro
+               CLOSE ClientesIDX
+           EXIT.
