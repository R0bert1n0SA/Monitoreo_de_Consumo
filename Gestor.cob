@@ -5,6 +5,17 @@
            01 WS-Flag          PIC 9(1) VALUE 0.
            01 WS-opcion        PIC 9(2).
            01 WS-EnterT        PIC X(1).
+           *> Modo desatendido: si se invoca con un numero de opcion en
+           *> la linea de comandos (p.ej. para JCL/cron), se corre esa
+           *> opcion una sola vez y se sale, sin esperar ACCEPT alguno.
+           01 WS-Modo-Batch     PIC X(1) VALUE 'N'.
+           01 WS-ComandoLinea   PIC X(80).
+           01 WS-Opcion-Texto   PIC X(2).
+           *> Parametros de las opciones 8/9/15 cuando vienen por linea
+           *> de comandos en modo batch, en vez de por ACCEPT.
+           01 WS-Batch-Arg1     PIC X(20).
+           01 WS-Batch-Arg2     PIC X(20).
+           01 WS-Batch-Arg3     PIC X(20).
            01 WS-Meses.
                05 Indice        PIC 9(2).
                05 Max           PIC 9(10) VALUE 0.
@@ -14,7 +25,14 @@
                05 MesMax        PIC X(20).
                05 MesMin        PIC X(20).
                05 MesNombre     PIC X(10)  OCCURS 12 TIMES.
-               05 UltimoMes     PIC 9(2).
+               *> Cantidad de meses con datos reales (Tabla(Indice) NOT
+               *> = 0) y la lista de los que no tuvieron ningun detalle,
+               *> para no dejar que un mes sin datos gane "menor consumo"
+               *> ni distorsione el promedio mensual.
+               05 Cant-Meses-Datos  PIC 9(2) VALUE 0.
+               05 MesesSinDatos     PIC X(140) VALUE SPACES.
+               05 MesesSinDatos-Ptr PIC 9(3) VALUE 1.
+               05 Porcentaje        PIC 9(3)V99 VALUE 0.
            *> Estructura que almacena los parámetros del modulo "Consumo".
            01 WS-Consumo-Parametros.
                05 Comparacion   PIC 9(1).
@@ -23,11 +41,20 @@
                05 Aumento       PIC S9(3)V99.
                05 gasto         PIC 9(12)V99.
                05 Mensaje       PIC X(45).
+               05 ArchivoActual    PIC X(20).
+               05 ArchivoAnterior  PIC X(20).
+               05 Comparativo-Cnt  PIC 9(3).
+               05 Comparativo OCCURS 500 TIMES.
+                   10 Comp-ID      PIC 9(5).
+                   10 Comp-Nombre  PIC X(40).
+                   10 Comp-Aumento PIC S9(3)V99.
            01 WS-Reporte-Parametros.
                05 Tabla         PIC 9(15) OCCURS 12 TIMES.
+               05 TablaConsumo  PIC 9(15) OCCURS 12 TIMES.
                05 Total         PIC 9(10).
                05 ConsumoR      PIC 9(10).
                05 Promedio      PIC 9(10)V99.
+               05 MensajeRep    PIC X(45).
            01 WS-Maximo-Minimo-Parametros.
                05 IDclie        PIC 9(5).
                05 NombreMax     PIC X(30).
@@ -37,14 +64,52 @@
                05 rango-Ini     PIC 9(5).
                05 rango-Fin     PIC 9(5).
                05 Bajo          PIC 9(5).
+               05 Medio         PIC 9(5).
                05 Alto          PIC 9(5).
                05 ConsumoT      PIC 9(10).
                05 MensajeM      PIC X(45).
-               05 Mensaje11     PIC X(100).
+               05 Mensaje11     PIC X(140).
                05 Cont-Bajo     PIC 9(15).
                05 Cont-Medio    PIC 9(15).
                05 Cont-Alto     PIC 9(15).
+               05 Cont-Critico  PIC 9(15).
            01 Aux               PIC 9(3)V99.
+           01 WS-Comp-Idx       PIC 9(3).
+           01 WS-Comp-Aux       PIC 9(3)V99.
+           *> Parametros del modulo "Facturacion" (opcion 13).
+           01 WS-Facturacion-Parametros.
+               05 F-Costo       PIC 9(4)V99.
+               05 F-Cantidad    PIC 9(5).
+               05 F-Mensaje     PIC X(45).
+           *> Parametros del modulo "Tendencia" (opcion 14).
+           01 WS-Tendencia-Parametros.
+               05 T-Cantidad-Anios  PIC 9(2).
+               05 T-Mensaje         PIC X(45).
+           *> Parametros del modulo "Auditoria": una linea por cada
+           *> opcion de menu ejecutada, para dejar rastro de quien pidio
+           *> que (sirve tanto en modo interactivo como en modo batch).
+           01 WS-Auditoria-Parametros.
+               05 AU-Opcion         PIC 9(2).
+               05 AU-Detalle        PIC X(80).
+               05 AU-Mensaje        PIC X(45).
+           *> Parametros del modulo "Clientes" (opcion 15): alta,
+           *> renombrado, desactivacion y reactivacion de Clientes.DAT.
+           01 WS-Clientes-Parametros.
+               05 CL-Accion         PIC X(1).
+               05 CL-ID-Ent         PIC 9(5).
+               05 CL-Nombre-Ent     PIC X(40).
+               05 CL-Mensaje        PIC X(45).
+           *> Parametros del modulo "Alertas" (opcion 16): clientes por
+           *> encima del corte ALTO de Bandas.CFG van a Alertas.Txt.
+           01 WS-Alertas-Parametros.
+               05 AL-Umbral         PIC 9(5).
+               05 AL-Cantidad       PIC 9(5).
+               05 AL-Mensaje        PIC X(45).
+           *> Parametros del modulo "Rollover" (opcion 17): cierre de
+           *> año, archiva el AnioActual vigente y prepara Anios.CFG
+           *> para el año que arranca.
+           01 WS-Rollover-Parametros.
+               05 RL-Mensaje        PIC X(120).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -63,7 +128,30 @@
                CALL "Consumo" USING WS-Consumo-Parametros
                CALL "Reporte" USING WS-Reporte-Parametros
                PERFORM Meses-Recorrer
-               PERFORM Menu
+               PERFORM Verificar-Modo-Batch
+               IF WS-Modo-Batch = 'Y' THEN
+                   PERFORM Ejecutar-Batch
+               ELSE
+                   PERFORM Menu-Principal
+               END-IF
+           EXIT.
+
+           *> Si se invoco con un argumento (el numero de opcion a
+           *> correr), se activa el modo batch en vez del menu interactivo.
+           *> Las opciones 8/9/15 piden datos ademas de la opcion (ID de
+           *> cliente, rango, accion); si vienen en la misma linea de
+           *> comandos se toman de ahi en vez de quedar esperando un
+           *> ACCEPT que en batch (sin terminal) nunca llega.
+           Verificar-Modo-Batch.
+               ACCEPT WS-ComandoLinea FROM COMMAND-LINE
+               IF WS-ComandoLinea NOT = SPACES THEN
+                   MOVE 'Y' TO WS-Modo-Batch
+                   UNSTRING WS-ComandoLinea DELIMITED BY SPACE
+                       INTO WS-Opcion-Texto, WS-Batch-Arg1,
+                            WS-Batch-Arg2, WS-Batch-Arg3
+                   END-UNSTRING
+                   MOVE WS-Opcion-Texto TO WS-opcion
+               END-IF
            EXIT.
 
 
@@ -92,7 +180,7 @@
 
        S-Menu SECTION.
        *> Procedimiento para mostrar el menú principal y gestionar la interacción del usuario.
-           Menu.
+           Menu-Principal.
                PERFORM UNTIL WS-Flag = 1
                    DISPLAY "--------------Consumos---------------"
                    DISPLAY "1.Mostrar Total Global de Consumo."
@@ -109,7 +197,12 @@
                    "consumo bajo medio o alto"
                    DISPLAY "12.Mostrar Distribucion Porcentual de "
                    "consumo Por mes"
-                   DISPLAY "13.Salir"
+                   DISPLAY "13.Generar Facturas"
+                   DISPLAY "14.Generar Tendencia Multianual"
+                   DISPLAY "15.Mantenimiento de Clientes"
+                   DISPLAY "16.Generar Alertas de Consumo Alto"
+                   DISPLAY "17.Cierre de Año (Rollover)"
+                   DISPLAY "18.Salir"
                    ACCEPT WS-Opcion
                    DISPLAY X"1B" & "[2J"
                    PERFORM Evaluar
@@ -119,6 +212,18 @@
 
        *> Procedimiento para evaluar la opción seleccionada y ejecutar la acción correspondiente.
            Evaluar.
+               PERFORM Ejecutar-Opcion
+               PERFORM Continuar
+           EXIT.
+
+           *> Corre una sola opcion sin interaccion, para el modo batch:
+           *> sin el "Presione Enter" de Continuar ni el menu de vuelta.
+           Ejecutar-Batch.
+               PERFORM Ejecutar-Opcion
+               STOP RUN
+           EXIT.
+
+           Ejecutar-Opcion.
                EVALUATE WS-opcion
                    WHEN 1
                        DISPLAY "Consumo GLOBAL: " Consumo
@@ -131,8 +236,7 @@
                    WHEN 5
                        PERFORM Mostrar-Mayor-Menor-Meses
                    WHEN 6
-                       DISPLAY "Consumo Promedio entre clientes: "
-                       Promedio
+                       PERFORM Mostrar-Promedio
                    WHEN 7
                        PERFORM Mostrar-Mayor-Menor-Consumo
                    WHEN 8
@@ -144,14 +248,64 @@
                    WHEN 11
                        PERFORM Tipos-Consumo
                    WHEN 12
-                       DISPLAY "Promedio Mensual por mes: "Mensual
+                       PERFORM Mostrar-Distribucion-Mensual
                    WHEN 13
+                       PERFORM Generar-Facturas
+                   WHEN 14
+                       PERFORM Generar-Tendencia
+                   WHEN 15
+                       PERFORM Mantenimiento-Clientes
+                   WHEN 16
+                       PERFORM Generar-Alertas
+                   WHEN 17
+                       PERFORM Cerrar-Anio
+                   WHEN 18
                        DISPLAY "Gracias Por Usar la App "
+                       PERFORM Registrar-Auditoria
                        STOP RUN
                    WHEN OTHER
                         DISPLAY "ERROR: opcion no valida"
                END-EVALUATE
-               PERFORM Continuar
+               PERFORM Registrar-Auditoria
+           EXIT.
+
+           *> Deja en Auditoria.Log la opcion corrida y, para las que
+           *> llevan parametros de cliente/rango/bandas, el valor que se
+           *> uso esa vez.
+           Registrar-Auditoria.
+               MOVE WS-opcion TO AU-Opcion
+               PERFORM Armar-Detalle-Auditoria
+               CALL "Auditoria" USING WS-Auditoria-Parametros
+           EXIT.
+
+           Armar-Detalle-Auditoria.
+               MOVE SPACES TO AU-Detalle
+               EVALUATE WS-opcion
+                   WHEN 8
+                       STRING "IDclie=" IDclie
+                           DELIMITED BY SIZE
+                           INTO AU-Detalle
+                       END-STRING
+                   WHEN 9
+                       STRING "rango-Ini=" rango-Ini
+                           " rango-Fin=" rango-Fin
+                           DELIMITED BY SIZE
+                           INTO AU-Detalle
+                       END-STRING
+                   WHEN 11
+                       STRING "Bajo=" Bajo " Medio=" Medio
+                           " Alto=" Alto
+                           DELIMITED BY SIZE
+                           INTO AU-Detalle
+                       END-STRING
+                   WHEN 15
+                       STRING "Accion=" CL-Accion
+                           " ID=" CL-ID-Ent
+                           " Nombre=" CL-Nombre-Ent
+                           DELIMITED BY SIZE
+                           INTO AU-Detalle
+                       END-STRING
+               END-EVALUATE
            EXIT.
 
            Continuar.
@@ -178,17 +332,35 @@
                IF Comparacion = 0 THEN
                    MOVE Aumento TO Aux
                    IF Aumento > 0 THEN
-                       DISPLAY "El consumo con respecto al año anterior"
+                       DISPLAY "El consumo respecto al año anterior"
                        " aumento un: "Aux " %"
                    ELSE
-                       DISPLAY "El consumo con respecto al año anterior"
+                       DISPLAY "El consumo respecto al año anterior"
                        " disminuyo un: "Aux " %"
                    END-IF
+                   PERFORM Comparar-Por-Cliente
                ELSE
                    DISPLAY "No Hay informacion"
                END-IF
            EXIT.
 
+           *> Detalle por cliente del cambio de consumo entre el año
+           *> actual y el anterior, calculado por "Consumo".
+           Comparar-Por-Cliente.
+               IF Comparativo-Cnt = 0 THEN
+                   DISPLAY "No hay comparativo por cliente disponible"
+               ELSE
+                   DISPLAY "----Comparativo por cliente---- "
+                   PERFORM VARYING WS-Comp-Idx FROM 1 BY 1
+                           UNTIL WS-Comp-Idx > Comparativo-Cnt
+                       MOVE Comp-Aumento(WS-Comp-Idx) TO WS-Comp-Aux
+                       DISPLAY "Cliente " Comp-ID(WS-Comp-Idx) " "
+                           Comp-Nombre(WS-Comp-Idx) ": "
+                           WS-Comp-Aux " %"
+                   END-PERFORM
+               END-IF
+           EXIT.
+
 
 
            Mostrar-Mayor-Menor-Meses.
@@ -196,6 +368,10 @@
                " con :" Max " KWH"
                DISPLAY "Mes con Menor consumo fue" MesMin
                " con :" Min " KWH"
+               IF MesesSinDatos NOT = SPACES THEN
+                   DISPLAY "Meses sin datos (excluidos): "
+                       MesesSinDatos
+               END-IF
            EXIT.
 
 
@@ -206,21 +382,42 @@
                DISPLAY "Cliente con menor Consumo: "NombreMin
            EXIT.
 
+           *> Reporte.cob deja MensajeRep en blanco si pudo calcular el
+           *> promedio; si Reporte.Txt salio vacio, MensajeRep trae el
+           *> aviso en vez de un Promedio sin sentido.
+           Mostrar-Promedio.
+               IF MensajeRep = SPACES THEN
+                   DISPLAY "Consumo Promedio entre clientes: "
+                       Promedio
+               ELSE
+                   DISPLAY MensajeRep
+               END-IF
+           EXIT.
+
 
 
            Consumo-Total-Cliente.
-               DISPLAY "ID del cliente a buscar: "
-               ACCEPT IDclie
+               IF WS-Modo-Batch = 'Y' THEN
+                   MOVE WS-Batch-Arg1 TO IDclie
+               ELSE
+                   DISPLAY "ID del cliente a buscar: "
+                   ACCEPT IDclie
+               END-IF
                PERFORM Llamar-Maximo-Minimo
                DISPLAY MensajeM
            EXIT.
 
 
            Clientes-Rango.
-               DISPLAY "Ingrese valor inicio del rango: "
-               ACCEPT rango-Ini
-               DISPLAY "Ingrese valor fin del rango: "
-               ACCEPT rango-Fin
+               IF WS-Modo-Batch = 'Y' THEN
+                   MOVE WS-Batch-Arg1 TO rango-Ini
+                   MOVE WS-Batch-Arg2 TO rango-Fin
+               ELSE
+                   DISPLAY "Ingrese valor inicio del rango: "
+                   ACCEPT rango-Ini
+                   DISPLAY "Ingrese valor fin del rango: "
+                   ACCEPT rango-Fin
+               END-IF
                DISPLAY "--------Clientes en Rango---------"
                PERFORM Llamar-Maximo-Minimo
            EXIT.
@@ -233,14 +430,74 @@
 
 
 
+           *> Los cortes Bajo/Medio/Alto ahora los carga "Maximo-Minimo"
+           *> desde Bandas.CFG, en vez de pedirlos por ACCEPT.
            Tipos-Consumo.
-               DISPLAY "Consumo Bajo: "
-               ACCEPT Bajo
-               DISPLAY "Consumo Alto: "
-               ACCEPT Alto
                PERFORM Llamar-Maximo-Minimo
                DISPLAY Mensaje11
-               MOVE 0 TO Cont-Bajo,Cont-Medio,Cont-Alto
+               MOVE 0 TO Cont-Bajo,Cont-Medio,Cont-Alto,Cont-Critico
+           EXIT.
+
+
+           *> Genera una linea de factura por cliente en Facturas.Txt,
+           *> aplicando el mismo Costo que ya usa el modulo "Consumo".
+           Generar-Facturas.
+               MOVE Costo TO F-Costo
+               CALL "Facturacion" USING WS-Facturacion-Parametros
+               DISPLAY F-Mensaje
+           EXIT.
+
+           *> Genera Tendencia.Txt/TendenciaCliente.Txt con el historico
+           *> de varios años, en base a TendenciaAnios.CFG.
+           Generar-Tendencia.
+               CALL "Tendencia" USING WS-Tendencia-Parametros
+               DISPLAY T-Mensaje
+           EXIT.
+
+           *> Alta/renombrado/baja/reactivacion de clientes en
+           *> Clientes.DAT, via el modulo "Clientes".
+           *> En batch el nombre (CL-Nombre-Ent) viene como el tercer
+           *> argumento de la linea de comandos, asi que no puede traer
+           *> espacios; para nombres con espacios hay que usar el menu
+           *> interactivo.
+           Mantenimiento-Clientes.
+               IF WS-Modo-Batch = 'Y' THEN
+                   MOVE WS-Batch-Arg1 TO CL-Accion
+                   MOVE WS-Batch-Arg2 TO CL-ID-Ent
+                   IF CL-Accion = "A" OR CL-Accion = "R" THEN
+                       MOVE WS-Batch-Arg3 TO CL-Nombre-Ent
+                   END-IF
+               ELSE
+                   DISPLAY "A.Agregar  R.Renombrar  D.Desactivar  "
+                       "C.Reactivar"
+                   DISPLAY "Accion: "
+                   ACCEPT CL-Accion
+                   DISPLAY "ID del cliente: "
+                   ACCEPT CL-ID-Ent
+                   IF CL-Accion = "A" OR CL-Accion = "R" THEN
+                       DISPLAY "Nombre: "
+                       ACCEPT CL-Nombre-Ent
+                   END-IF
+               END-IF
+               CALL "Clientes" USING WS-Clientes-Parametros
+               DISPLAY CL-Mensaje
+           EXIT.
+
+           *> Usa el mismo corte ALTO que ya carga "Maximo-Minimo" desde
+           *> Bandas.CFG (Tipos-Consumo lo deja en Alto), asi que no hay
+           *> que mantener un umbral aparte para las alertas.
+           Generar-Alertas.
+               MOVE Alto TO AL-Umbral
+               CALL "Alertas" USING WS-Alertas-Parametros
+               DISPLAY AL-Mensaje
+           EXIT.
+
+           *> Archiva el AnioActual vigente y deja Anios.CFG apuntando
+           *> al año que arranca, para que "Consumo" lo levante solo en
+           *> la proxima corrida.
+           Cerrar-Anio.
+               CALL "Rollover" USING WS-Rollover-Parametros
+               DISPLAY RL-Mensaje
            EXIT.
 
 
@@ -250,26 +507,64 @@
                     DISPLAY Mes ":" Tabla(Indice)
                END-PERFORM
            EXIT.
+
+           *> Cada TablaConsumo(Indice) (kwh del mes) expresado como
+           *> porcentaje del Consumo anual, para mostrar que parte del
+           *> consumo del año se concentra en cada mes (antes esto
+           *> usaba Tabla, que es una cuenta de registros y no suma,
+           *> asi que los porcentajes no sumaban 100).
+           Mostrar-Distribucion-Mensual.
+               PERFORM VARYING Indice FROM 1 BY 1 UNTIL Indice > 12
+                    MOVE MesNombre(Indice) TO Mes
+                    IF Consumo > 0 THEN
+                        COMPUTE Porcentaje =
+                            (TablaConsumo(Indice) * 100) / Consumo
+                    ELSE
+                        MOVE 0 TO Porcentaje
+                    END-IF
+                    DISPLAY Mes ": " Porcentaje "%"
+               END-PERFORM
+           EXIT.
       *>================================================================*
 
 
 
 
 
+           *> Un mes sin ningun detalle (Tabla(Indice) = 0) es "sin
+           *> datos", no "consumo bajo": se excluye de Max/Min y del
+           *> promedio mensual en vez de contar como el mes mas bajo.
            Meses-Recorrer.
+               MOVE SPACES TO MesesSinDatos
+               MOVE 1 TO MesesSinDatos-Ptr
+               MOVE 0 TO Cant-Meses-Datos
                PERFORM VARYING Indice FROM 1 BY 1 UNTIL Indice > 12
                     MOVE MesNombre(Indice) TO Mes
-                    IF  Tabla(Indice) > Max THEN
-                        MOVE Tabla(Indice) TO Max
-                        MOVE Mes TO MesMax
-                    END-IF
-                    IF  Tabla(Indice) < Min THEN
-                        MOVE Tabla(Indice) TO Min
-                        MOVE Mes TO MesMin
-                    END-IF
-                    IF Tabla(Indice) NOT = 0 THEN
-                        MOVE Indice TO UltimoMes
+                    IF Tabla(Indice) = 0 THEN
+                        PERFORM Registrar-Mes-Sin-Datos
+                    ELSE
+                        ADD 1 TO Cant-Meses-Datos
+                        IF  Tabla(Indice) > Max THEN
+                            MOVE Tabla(Indice) TO Max
+                            MOVE Mes TO MesMax
+                        END-IF
+                        IF  Tabla(Indice) < Min THEN
+                            MOVE Tabla(Indice) TO Min
+                            MOVE Mes TO MesMin
+                        END-IF
                     END-IF
                END-PERFORM
-               COMPUTE  Mensual=(Consumo / UltimoMes )
+               IF Cant-Meses-Datos > 0 THEN
+                   COMPUTE Mensual = (Consumo / Cant-Meses-Datos)
+               ELSE
+                   MOVE 0 TO Mensual
+               END-IF
+           EXIT.
+
+           Registrar-Mes-Sin-Datos.
+               STRING MesNombre(Indice) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO MesesSinDatos
+                   WITH POINTER MesesSinDatos-Ptr
+               END-STRING
            EXIT.
