@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Rollover AS "Rollover".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Mismo Anios.CFG que usa "Consumo" (ACTUAL=/ANTERIOR=); el
+           *> cierre de año lee el nombre vigente de AnioActual aca y
+           *> reescribe el archivo con los nombres que quedan despues
+           *> del corte.
+           SELECT Config ASSIGN TO 'Anios.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCfg.
+
+           *> Archivo de consumo del año que se esta cerrando, leido
+           *> por su nombre fisico (viene de Anios.CFG).
+           SELECT AnioActual ASSIGN TO WS-Archivo-Actual
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAct.
+
+           *> Copia fechada del año que se cierra, para que quede un
+           *> respaldo ademas de que pase a ser el "anterior".
+           SELECT Archivo ASSIGN TO WS-Archivo-Cierre
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusArc.
+
+           *> Archivo vacio para el nuevo año actual; se crea sin
+           *> escribirle ningun registro.
+           SELECT AnioActualNuevo ASSIGN TO WS-Archivo-Actual-Nuevo
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusNew.
+
+           *> Bitacora del cierre, una linea por corrida, mismo patron
+           *> OPEN EXTEND (con caida a OPEN OUTPUT) que Auditoria.Log.
+           SELECT Rollover ASSIGN TO 'Rollover.Log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusLog.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Config.
+       01 Config-R                  PIC X(80).
+
+       FD AnioActual.
+       01 ConsumoActualR.
+           05 RA-ID                 PIC 9(5).
+           05 RA-NombreUsuario      PIC X(40).
+           05 RA-Mes                PIC X(15).
+           05 RA-Consumo            PIC 9(5).
+
+       FD Archivo.
+       01 ArchivoR.
+           05 AR-ID                 PIC 9(5).
+           05 AR-NombreUsuario      PIC X(40).
+           05 AR-Mes                PIC X(15).
+           05 AR-Consumo            PIC 9(5).
+
+       FD AnioActualNuevo.
+       01 AnioActualNuevoR          PIC X(65).
+
+       FD Rollover.
+       01 Rollover-R                PIC X(160).
+
+       WORKING-STORAGE SECTION.
+           01 WS-File-StatusCfg     PIC XX.
+           01 WS-File-StatusAct     PIC XX.
+           01 WS-File-StatusArc     PIC XX.
+           01 WS-File-StatusNew     PIC XX.
+           01 WS-File-StatusLog     PIC XX.
+           01 WS-FlagCfg            PIC X(1) VALUE 'N'.
+           01 WS-FlagCopia          PIC X(1) VALUE 'N'.
+           01 WS-Config-Clave       PIC X(10).
+           01 WS-Config-Valor       PIC X(20).
+           *> Nombres vigentes leidos de Anios.CFG.
+           01 WS-Archivo-Actual     PIC X(20) VALUE SPACES.
+           01 WS-Archivo-Anterior   PIC X(20) VALUE SPACES.
+           *> Año que se cierra y el que arranca, sacados de los 4
+           *> digitos del nombre de AnioActual (convención
+           *> "ConsumoAAAA.DAT" usada en todo el sistema).
+           01 WS-Anio-Actual        PIC 9(4).
+           01 WS-Anio-Nuevo         PIC 9(4).
+           01 WS-Archivo-Actual-Nuevo PIC X(20) VALUE SPACES.
+           01 WS-Archivo-Cierre     PIC X(32) VALUE SPACES.
+           01 WS-Fecha              PIC 9(8).
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 RL-Mensaje        PIC X(120).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Procesar
+       EXIT PROGRAM.
+
+           *> Archiva el AnioActual vigente con fecha, lo deja como el
+           *> nuevo AnioAnterior, arranca un AnioActual vacio para el
+           *> año siguiente y reescribe Anios.CFG con los nombres
+           *> nuevos, para que "Consumo" no necesite ningun cambio de
+           *> codigo en el año que viene.
+           Procesar.
+               MOVE SPACES TO RL-Mensaje
+               PERFORM Cargar-Configuracion
+               IF WS-Archivo-Actual = SPACES THEN
+                   MOVE "ERROR No se pudo leer Anios.CFG" TO RL-Mensaje
+               ELSE
+                   PERFORM Calcular-Nombres
+                   PERFORM Archivar-Actual
+                   IF WS-File-StatusAct NOT = '00' THEN
+                       STRING "ERROR No se pudo abrir "
+                           WS-Archivo-Actual
+                           DELIMITED BY SIZE INTO RL-Mensaje
+                       END-STRING
+                   ELSE
+                       PERFORM Crear-Actual-Nuevo
+                       PERFORM Actualizar-Configuracion
+                       PERFORM Registrar-Rollover
+                       STRING "Cierre de año OK: " WS-Archivo-Actual
+                           " archivado en " WS-Archivo-Cierre
+                           ", nuevo actual " WS-Archivo-Actual-Nuevo
+                           DELIMITED BY SIZE INTO RL-Mensaje
+                       END-STRING
+                   END-IF
+               END-IF
+           EXIT.
+
+           Cargar-Configuracion.
+               OPEN INPUT Config
+               IF WS-File-StatusCfg = '00' THEN
+                   PERFORM UNTIL WS-FlagCfg = 'Y'
+                       READ Config INTO Config-R
+                           AT END
+                               MOVE 'Y' TO WS-FlagCfg
+                           NOT AT END
+                               PERFORM Leer-Config-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Config
+                   MOVE 'N' TO WS-FlagCfg
+               END-IF
+           EXIT.
+
+           Leer-Config-Linea.
+               UNSTRING Config-R DELIMITED BY "="
+                   INTO WS-Config-Clave, WS-Config-Valor
+               END-UNSTRING
+               EVALUATE WS-Config-Clave
+                   WHEN "ACTUAL"
+                       MOVE WS-Config-Valor TO WS-Archivo-Actual
+                   WHEN "ANTERIOR"
+                       MOVE WS-Config-Valor TO WS-Archivo-Anterior
+               END-EVALUATE
+           EXIT.
+
+           Calcular-Nombres.
+               MOVE WS-Archivo-Actual(8:4) TO WS-Anio-Actual
+               COMPUTE WS-Anio-Nuevo = WS-Anio-Actual + 1
+               ACCEPT WS-Fecha FROM DATE YYYYMMDD
+               STRING "Consumo" WS-Anio-Nuevo ".DAT"
+                   DELIMITED BY SIZE INTO WS-Archivo-Actual-Nuevo
+               END-STRING
+               STRING "Consumo" WS-Anio-Actual "_Cierre" WS-Fecha ".DAT"
+                   DELIMITED BY SIZE INTO WS-Archivo-Cierre
+               END-STRING
+           EXIT.
+
+           *> Copia linea por linea el AnioActual que se cierra hacia su
+           *> respaldo fechado; el archivo en si queda intacto y pasa a
+           *> ser el AnioAnterior del año que arranca.
+           Archivar-Actual.
+               OPEN INPUT AnioActual
+               IF WS-File-StatusAct = '00' THEN
+                   OPEN OUTPUT Archivo
+                   PERFORM UNTIL WS-FlagCopia = 'Y'
+                       READ AnioActual INTO ConsumoActualR
+                           AT END
+                               MOVE 'Y' TO WS-FlagCopia
+                           NOT AT END
+                               MOVE ConsumoActualR TO ArchivoR
+                               WRITE ArchivoR
+                       END-READ
+                   END-PERFORM
+                   CLOSE AnioActual
+                   CLOSE Archivo
+                   MOVE 'N' TO WS-FlagCopia
+               END-IF
+           EXIT.
+
+           Crear-Actual-Nuevo.
+               OPEN OUTPUT AnioActualNuevo
+               CLOSE AnioActualNuevo
+           EXIT.
+
+           Actualizar-Configuracion.
+               OPEN OUTPUT Config
+               MOVE SPACES TO Config-R
+               STRING "ACTUAL=" WS-Archivo-Actual-Nuevo
+                   DELIMITED BY SIZE INTO Config-R
+               END-STRING
+               WRITE Config-R
+               MOVE SPACES TO Config-R
+               STRING "ANTERIOR=" WS-Archivo-Actual
+                   DELIMITED BY SIZE INTO Config-R
+               END-STRING
+               WRITE Config-R
+               CLOSE Config
+           EXIT.
+
+           Registrar-Rollover.
+               OPEN EXTEND Rollover
+               IF WS-File-StatusLog NOT = '00' THEN
+                   OPEN OUTPUT Rollover
+               END-IF
+               IF WS-File-StatusLog = '00' THEN
+                   MOVE SPACES TO Rollover-R
+                   STRING WS-Fecha " Cierre de año: actual "
+                       WS-Archivo-Actual " archivado en "
+                       WS-Archivo-Cierre ", nuevo actual "
+                       WS-Archivo-Actual-Nuevo ", nuevo anterior "
+                       WS-Archivo-Actual
+                       DELIMITED BY SIZE INTO Rollover-R
+                   END-STRING
+                   WRITE Rollover-R
+                   CLOSE Rollover
+               END-IF
+           EXIT.
