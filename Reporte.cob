@@ -9,11 +9,20 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-StatusMas.
 
-           SELECT Detalle ASSIGN TO 'Consumo2025.DAT'
+           *> Nombre fisico tomado de Anios.CFG (ACTUAL=) en Cargar-
+           *> Configuracion, igual que Consumo.cob, para que el cierre
+           *> de año (Rollover.cob) no deje este programa leyendo para
+           *> siempre el Consumo del año que ya cerro.
+           SELECT Detalle ASSIGN TO WS-Archivo-Actual
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-StatusDet.
 
+           SELECT Config ASSIGN TO 'Anios.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCfg.
+
 
            SELECT MaestroO ASSIGN TO 'MaestroO.DAT'
                ORGANIZATION IS SEQUENTIAL
@@ -30,8 +39,85 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-StatusRep.
 
+           *> Detalles de Detalle (Consumo del año vigente) cuyo ID no
+           *> existe en el maestro (Clientes.DAT); el nombre del
+           *> archivo lleva la fecha de la corrida para que cada
+           *> ejecución deje su propio rastro.
+           SELECT Excepciones ASSIGN TO WS-Archivo-Excepciones
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusExc.
+
+           *> Correcciones de lecturas (medidor mal leído, reclamo de
+           *> factura, etc.) que se netean contra el consumo original
+           *> antes de pasar a R-Consumo. Es opcional: si no existe, se
+           *> procesa el reporte igual, sin ajustes.
+           SELECT Ajustes ASSIGN TO 'Ajustes.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAju.
+
+           SELECT AjustesO ASSIGN TO 'AjustesO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAjuO.
+
+           *> Ajustes.DAT cuyo AJO-ID nunca le hizo match a ningun
+           *> cliente del maestro (tipeo, cliente dado de baja antes de
+           *> llegar el ajuste, etc.); mismo criterio que Excepciones
+           *> para no perder el rastro de un registro que se descarta.
+           SELECT AjustesHuerfanos ASSIGN TO 'AjustesHuerfanos.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAjH.
+
            SELECT Work-FileM ASSIGN TO SORT-WORK.
            SELECT Work-FileD ASSIGN TO SORT-WORK.
+           SELECT Work-FileA ASSIGN TO SORT-WORK.
+
+           *> Marca que el sort de MaestroO/DetalleO/AjustesO ya quedo
+           *> bien, para que un rerun despues de un abend en el merge
+           *> pueda saltarse el Ordenar en vez de repetir todo el job.
+           SELECT Checkpoint ASSIGN TO 'Reporte.CHK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusChk.
+
+           *> Mismos datos de Reporte.Txt, en formato CSV con encabezado,
+           *> para que finanzas lo abra directo en Excel/Power BI en vez
+           *> de parsear el formato de ancho fijo con barras.
+           SELECT ReporteCSV ASSIGN TO 'Reporte.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCsv.
+
+           *> Mismos datos de Reporte.Txt, indexados por ID, para que
+           *> "Maximo-Minimo" pueda hacer una busqueda directa por
+           *> cliente en vez de escanear todo el reporte.
+           SELECT ReporteIDX ASSIGN TO 'ReporteIDX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-ID
+               FILE STATUS IS WS-File-StatusRIdx.
+
+           *> Totales de control del cruce Maestro-Detalle, para que
+           *> quien corra el batch pueda confirmar que cuadro antes de
+           *> distribuir Reporte.Txt.
+           SELECT Conciliacion ASSIGN TO 'Conciliacion.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCon.
+
+           *> Mismos datos de Reporte.Txt, con titulo, fecha de corrida,
+           *> encabezado de columnas, salto de pagina cada cierta
+           *> cantidad de lineas y total general al pie, para entregar
+           *> algo presentable (impreso o PDF) en la revision mensual de
+           *> operaciones, en vez del Reporte.Txt de ancho fijo pensado
+           *> para que lo vuelva a leer un programa.
+           SELECT ReporteImp ASSIGN TO 'ReporteImpreso.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusImp.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +125,8 @@
        01 MaestroR.
            05 M-ID                 PIC 9(5).
            05 M-NombreUsuario      PIC X(40).
+           *> 'A'ctivo o 'I'nactivo; lo mantiene el programa "Clientes".
+           05 M-Estado              PIC X(1).
 
        FD Detalle.
        01 DetalleoR.
@@ -47,10 +135,14 @@
            05 D-Mes                PIC X(15).
            05 D-Consumo            PIC 9(5).
 
+       FD Config.
+       01 Config-R                 PIC X(80).
+
        FD MaestroO.
        01 MaestroOR.
            05 MO-ID                 PIC 9(5).
            05 MO-NombreUsuario      PIC X(40).
+           05 MO-Estado             PIC X(1).
 
        FD DetalleO.
        01 DetalleoOR.
@@ -68,10 +160,53 @@
            05 R-Consumo             PIC 9(5).
            05 R-FILLER3             PIC X .
 
+       FD Excepciones.
+       01 Excepcion-R.
+           05 EX-ID                 PIC 9(5).
+           05 EX-FILLER1            PIC X .
+           05 EX-NombreUsuario      PIC X(40).
+           05 EX-FILLER2            PIC X .
+           05 EX-Mes                PIC X(15).
+           05 EX-FILLER3            PIC X .
+           05 EX-Consumo            PIC 9(5).
+           05 EX-FILLER4            PIC X .
+
+       FD Ajustes.
+       01 AjusteR.
+           05 AJ-ID                 PIC 9(5).
+           05 AJ-Mes                PIC X(15).
+           05 AJ-Delta               PIC S9(5).
+           05 AJ-Razon               PIC X(2).
+
+       FD AjustesO.
+       01 AjusteOR.
+           05 AJO-ID                PIC 9(5).
+           05 AJO-Mes               PIC X(15).
+           05 AJO-Delta              PIC S9(5).
+           05 AJO-Razon              PIC X(2).
+
+       FD AjustesHuerfanos.
+       01 AjusteHuerfano-R.
+           05 AH-ID                 PIC 9(5).
+           05 AH-FILLER1            PIC X .
+           05 AH-Mes                PIC X(15).
+           05 AH-FILLER2            PIC X .
+           05 AH-Delta              PIC S9(5).
+           05 AH-FILLER3            PIC X .
+           05 AH-Razon              PIC X(2).
+
+       SD Work-FileA.
+       01 WorkRAJ.
+           05 WAJ-ID                PIC 9(5).
+           05 WAJ-Mes               PIC X(15).
+           05 WAJ-Delta              PIC S9(5).
+           05 WAJ-Razon              PIC X(2).
+
        SD Work-FileM.
        01 WorkRM.
            05 W-ID                 PIC 9(5).
            05 W-NombreUsuario      PIC X(40).
+           05 W-Estado             PIC X(1).
 
 
        SD Work-FileD.
@@ -81,6 +216,24 @@
            05 WD-Mes                PIC X(15).
            05 WD-Consumo            PIC 9(5).
 
+       FD Checkpoint.
+       01 Checkpoint-R             PIC X(20).
+
+       FD ReporteCSV.
+       01 ReporteCSV-R             PIC X(90).
+
+       FD ReporteIDX.
+       01 ReporteIDX-R.
+           05 RI-ID                PIC 9(5).
+           05 RI-NombreUsuario     PIC X(40).
+           05 RI-Consumo           PIC 9(5).
+
+       FD Conciliacion.
+       01 Conciliacion-R           PIC X(80).
+
+       FD ReporteImp.
+       01 ReporteImp-R             PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 WS-Control.
                05 WS-File-StatusMas     PIC XX.
@@ -88,29 +241,124 @@
                05 WS-File-StatusMasO    PIC XX.
                05 WS-File-StatusDetO    PIC XX.
                05 WS-File-StatusRep     PIC XX.
+               05 WS-File-StatusExc     PIC XX.
+               05 WS-File-StatusAju     PIC XX.
+               05 WS-File-StatusAjuO    PIC XX.
+               05 WS-File-StatusAjH     PIC XX.
+               05 WS-File-StatusChk     PIC XX.
+               05 WS-File-StatusCsv     PIC XX.
+               05 WS-File-StatusRIdx    PIC XX.
+               05 WS-File-StatusCon     PIC XX.
+               05 WS-File-StatusImp     PIC XX.
+               05 WS-File-StatusCfg     PIC XX.
                05 respuesta             PIC X(1).
+               05 WS-FlagCfg            PIC X(1) VALUE 'N'.
            01 WS-Flags.
                05 FlagMaster           PIC X(1) VALUE 'N'.
                05 FlagDetalle          PIC X(1) VALUE 'N'.
                05 FlagReport           PIC X(1) VALUE 'N'.
+               05 FlagAjuste           PIC X(1) VALUE 'N'.
+               *> 'Y' si Reporte.CHK dice que MaestroO/DetalleO/AjustesO
+               *> ya estan ordenados de una corrida previa interrumpida.
+               05 FlagRestart          PIC X(1) VALUE 'N'.
            01 WS-Temp.
                05 Temp-ID              PIC 9(5).
                05 Temp-Nombre          PIC X(40).
-           01 WS-Total                 PIC 9(15).
+               05 Temp-Estado          PIC X(1).
+               *> 'Y' si el cliente que se esta cerrando (Temp-ID) tuvo
+               *> al menos un detalle que le hizo match en el cruce.
+               05 Temp-Conciliado      PIC X(1).
+           *> Totales de control del cruce Maestro-Detalle (req. de
+           *> conciliacion); se acumulan durante Evaluar y se vuelcan a
+           *> Conciliacion.Txt al cierre de Maestro-Detalle.
+           01 WS-Control-Totales.
+               05 CT-Maestros          PIC 9(7) VALUE 0.
+               05 CT-Detalles          PIC 9(7) VALUE 0.
+               05 CT-Excepciones       PIC 9(7) VALUE 0.
+               05 CT-Conciliados       PIC 9(7) VALUE 0.
+               05 CT-Consumo-Detalle   PIC 9(15) VALUE 0.
+               05 CT-Consumo-Reportado PIC 9(15) VALUE 0.
+               05 CT-Diferencia        PIC S9(15) VALUE 0.
+               05 CT-Ajustes-Huerfanos PIC 9(7) VALUE 0.
+           *> Picture editada para que CT-Diferencia negativo salga con
+           *> un "-" de verdad en Conciliacion.Txt en vez del caracter
+           *> de overpunch zonado que deja un PIC S9(15) DISPLAY normal
+           *> al STRINGearlo.
+           01 WS-Diferencia-Imp        PIC -9(14).
+           *> Signado porque Aplicar-Ajustes le puede restar mas de lo
+           *> que el cliente acumulo (AJO-Delta negativo); Aplicar-
+           *> Ajustes lo vuelve a dejar en cero si queda negativo, asi
+           *> que nunca sale de ahi con signo.
+           01 WS-Total                 PIC S9(15).
+           *> Nombre fisico de Consumo del año vigente, tomado de
+           *> Anios.CFG (ACTUAL=) en Cargar-Configuracion; el valor de
+           *> aca abajo es solo el respaldo por si Anios.CFG no esta.
+           01 WS-Archivo-Actual       PIC X(20) VALUE 'Consumo2025.DAT'.
+           01 WS-Config-Clave          PIC X(10).
+           01 WS-Config-Valor          PIC X(20).
+           *> Nombre del archivo de excepciones (detalle sin maestro),
+           *> con la fecha de la corrida, p.ej. Excepciones20260809.Txt.
+           01 WS-Fecha                 PIC 9(8).
+           01 WS-Archivo-Excepciones   PIC X(24).
+           *> Control de paginado de ReporteImpreso.Txt: cuantas lineas
+           *> lleva la pagina actual (para saber cuando cortar), numero
+           *> de pagina, y los acumuladores para el total general del
+           *> pie.
+           01 WS-Impreso.
+               05 WS-Imp-Lineas        PIC 9(3) VALUE 0.
+               05 WS-Imp-Max-Lineas    PIC 9(3) VALUE 20.
+               05 WS-Imp-Pagina        PIC 9(3) VALUE 0.
+               05 WS-Imp-Cantidad      PIC 9(7) VALUE 0.
+               05 WS-Imp-Total-Gral    PIC 9(15) VALUE 0.
 
        LINKAGE SECTION.
            01 LK-Parametros.
                05 Meses                PIC 9(15) OCCURS 12 TIMES.
+               *> Consumo acumulado de cada mes (kwh), a diferencia de
+               *> Meses que es una cuenta de registros; la distribucion
+               *> porcentual mensual se calcula sobre esto.
+               05 Meses-Consumo        PIC 9(15) OCCURS 12 TIMES.
                05 Total                PIC 9(10).
                05 Consumo              PIC 9(10).
                05 Promedio             PIC 9(10)V99.
+               05 Mensaje              PIC X(45).
 
        PROCEDURE DIVISION USING LK-Parametros.
        MAIN-PROCEDURE.
+           PERFORM Cargar-Configuracion
            PERFORM Verificar
            GOBACK
        EXIT PROGRAM.
 
+           *> Resuelve el nombre fisico de Detalle (SELECT Detalle
+           *> ASSIGN TO WS-Archivo-Actual) leyendo el ACTUAL= de
+           *> Anios.CFG, mismo patron que Consumo.cob; si Anios.CFG no
+           *> esta se queda con el valor por defecto de WORKING-STORAGE.
+           Cargar-Configuracion.
+               OPEN INPUT Config
+               IF WS-File-StatusCfg = '00' THEN
+                   PERFORM UNTIL WS-FlagCfg = 'Y'
+                       READ Config INTO Config-R
+                           AT END
+                               MOVE 'Y' TO WS-FlagCfg
+                           NOT AT END
+                               PERFORM Leer-Config-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Config
+                   MOVE 'N' TO WS-FlagCfg
+               END-IF
+           EXIT.
+
+           Leer-Config-Linea.
+               UNSTRING Config-R DELIMITED BY "="
+                   INTO WS-Config-Clave, WS-Config-Valor
+               END-UNSTRING
+               IF WS-Config-Clave = "ACTUAL" THEN
+                   MOVE WS-Config-Valor TO WS-Archivo-Actual
+               END-IF
+           EXIT.
+
            Ordenar.
                SORT Work-FileM
                ON ASCENDING KEY W-ID
@@ -121,6 +369,25 @@
                ON ASCENDING KEY W-ID
                USING Detalle
                GIVING DetalleO
+
+               PERFORM Preparar-Ajustes
+           EXIT.
+
+           *> Ajustes.DAT es opcional; si no está, se deja un AjustesO
+           *> vacío para que Maestro-Detalle no tenga que tratarlo como
+           *> caso especial.
+           Preparar-Ajustes.
+               OPEN INPUT Ajustes
+               IF WS-File-StatusAju = '00' THEN
+                   CLOSE Ajustes
+                   SORT Work-FileA
+                       ON ASCENDING KEY WAJ-ID
+                       USING Ajustes
+                       GIVING AjustesO
+               ELSE
+                   OPEN OUTPUT AjustesO
+                   CLOSE AjustesO
+               END-IF
            EXIT.
 
 
@@ -131,7 +398,11 @@
                OPEN INPUT Detalle
                IF WS-File-StatusMas = '00' AND
                   WS-File-StatusDet = '00' THEN
-                   PERFORM Ordenar
+                   PERFORM Verificar-Checkpoint
+                   IF FlagRestart = 'N' THEN
+                       PERFORM Ordenar
+                       PERFORM Grabar-Checkpoint
+                   END-IF
                    PERFORM Maestro-Detalle
                    OPEN INPUT Reporte
                    PERFORM Reportar
@@ -142,20 +413,135 @@
                END-IF
            EXIT.
 
+           *> Si Reporte.CHK dice "ORDENADO", MaestroO/DetalleO/AjustesO
+           *> ya son buenos de una corrida anterior que se cayo despues
+           *> del sort; en ese caso el rerun salta el Ordenar entero y
+           *> retoma directo en el merge en vez de repetir todo el job.
+           Verificar-Checkpoint.
+               MOVE 'N' TO FlagRestart
+               OPEN INPUT Checkpoint
+               IF WS-File-StatusChk = '00' THEN
+                   READ Checkpoint INTO Checkpoint-R
+                       AT END
+                           MOVE 'N' TO FlagRestart
+                       NOT AT END
+                           IF Checkpoint-R = "ORDENADO" THEN
+                               MOVE 'Y' TO FlagRestart
+                           END-IF
+                   END-READ
+                   CLOSE Checkpoint
+               END-IF
+           EXIT.
+
+           Grabar-Checkpoint.
+               OPEN OUTPUT Checkpoint
+               MOVE "ORDENADO" TO Checkpoint-R
+               WRITE Checkpoint-R
+               CLOSE Checkpoint
+           EXIT.
+
            Maestro-Detalle.
+               PERFORM Armar-Archivo-Excepciones
                OPEN INPUT MaestroO
                OPEN INPUT DetalleO
+               OPEN INPUT AjustesO
+               *> El checkpoint decia "ORDENADO", pero si la corrida
+               *> anterior se cayo justo despues de escribirlo, alguno
+               *> de los tres intermedios puede haber quedado a medio
+               *> escribir; no alcanza con confiar en el checkpoint,
+               *> hay que confirmar que los tres abrieron bien.
+               IF FlagRestart = 'Y' AND
+                  (WS-File-StatusMasO NOT = '00' OR
+                   WS-File-StatusDetO NOT = '00' OR
+                   WS-File-StatusAjuO NOT = '00') THEN
+                   IF WS-File-StatusMasO = '00' THEN
+                       CLOSE MaestroO
+                   END-IF
+                   IF WS-File-StatusDetO = '00' THEN
+                       CLOSE DetalleO
+                   END-IF
+                   IF WS-File-StatusAjuO = '00' THEN
+                       CLOSE AjustesO
+                   END-IF
+                   DISPLAY "AVISO Intermedios de un restart invalidos, "
+                       "volviendo a ordenar desde Clientes.DAT/Detalle"
+                   MOVE 'N' TO FlagRestart
+                   PERFORM Ordenar
+                   PERFORM Grabar-Checkpoint
+                   OPEN INPUT MaestroO
+                   OPEN INPUT DetalleO
+                   OPEN INPUT AjustesO
+               END-IF
                OPEN OUTPUT Reporte
+               OPEN OUTPUT Excepciones
+               OPEN OUTPUT AjustesHuerfanos
+               OPEN OUTPUT ReporteCSV
+               OPEN OUTPUT ReporteIDX
+               OPEN OUTPUT ReporteImp
+               PERFORM Agregar-Encabezado-CSV
+               PERFORM Imprimir-Encabezado
                PERFORM Leer-Maestro
                PERFORM Leer-Detalle
+               PERFORM Leer-Ajuste
                MOVE MO-ID TO Temp-ID
                MOVE MO-NombreUsuario TO Temp-Nombre
+               MOVE MO-Estado TO Temp-Estado
+               MOVE 'N' TO Temp-Conciliado
                PERFORM Evaluar
                CLOSE MaestroO
                CLOSE DetalleO
+               CLOSE AjustesO
+               PERFORM Cerrar-Reporte-Impreso
+               CLOSE Reporte
+               CLOSE Excepciones
+               CLOSE AjustesHuerfanos
+               CLOSE ReporteCSV
+               CLOSE ReporteIDX
+               CLOSE ReporteImp
+               PERFORM Escribir-Conciliacion
+               PERFORM Borrar-Intermedios
+           EXIT.
+
+           *> El merge termino completo: los intermedios ordenados ya no
+           *> hacen falta y tampoco el checkpoint, porque la proxima
+           *> corrida tiene que volver a ordenar desde Clientes.DAT y
+           *> Detalle (Consumo del año vigente).
+           Borrar-Intermedios.
                DELETE FILE MaestroO
+               IF WS-File-StatusMasO NOT = '00' THEN
+                   DISPLAY "ERROR al borrar MaestroO.DAT: "
+                       WS-File-StatusMasO
+               END-IF
                DELETE FILE DetalleO
-               CLOSE Reporte
+               IF WS-File-StatusDetO NOT = '00' THEN
+                   DISPLAY "ERROR al borrar DetalleO.DAT: "
+                       WS-File-StatusDetO
+               END-IF
+               DELETE FILE AjustesO
+               IF WS-File-StatusAjuO NOT = '00' THEN
+                   DISPLAY "ERROR al borrar AjustesO.DAT: "
+                       WS-File-StatusAjuO
+               END-IF
+               PERFORM Borrar-Checkpoint
+           EXIT.
+
+           Borrar-Checkpoint.
+               OPEN INPUT Checkpoint
+               IF WS-File-StatusChk = '00' THEN
+                   CLOSE Checkpoint
+                   DELETE FILE Checkpoint
+               END-IF
+           EXIT.
+
+           *> Nombre del archivo de excepciones con la fecha de la corrida,
+           *> para que billing pueda rastrear qué detalles quedaron huérfanos
+           *> cada vez que se generó el reporte.
+           Armar-Archivo-Excepciones.
+               ACCEPT WS-Fecha FROM DATE YYYYMMDD
+               STRING "Excepciones" WS-Fecha ".Txt"
+                   DELIMITED BY SIZE
+                   INTO WS-Archivo-Excepciones
+               END-STRING
            EXIT.
 
 
@@ -163,6 +549,8 @@
                READ MaestroO INTO MaestroOR
                    AT END
                        MOVE "Y" TO FlagMaster
+                   NOT AT END
+                       ADD 1 TO CT-Maestros GIVING CT-Maestros
                END-READ
            EXIT.
 
@@ -170,36 +558,84 @@
                READ DetalleO INTO DetalleOR
                    AT END
                        MOVE "Y" TO FlagDetalle
+                   NOT AT END
+                       ADD 1 TO CT-Detalles GIVING CT-Detalles
+                       ADD DO-Consumo TO CT-Consumo-Detalle
+                           GIVING CT-Consumo-Detalle
+               END-READ
+           EXIT.
+
+           Leer-Ajuste.
+               READ AjustesO INTO AjusteOR
+                   AT END
+                       MOVE "Y" TO FlagAjuste
                END-READ
            EXIT.
 
+           *> Aplica contra WS-Total las correcciones de Ajustes.DAT que
+           *> correspondan al cliente que se está cerrando (Temp-ID);
+           *> ambos flujos ya vienen ordenados por ID.
+           Aplicar-Ajustes.
+               PERFORM UNTIL FlagAjuste = 'Y' OR AJO-ID > Temp-ID
+                   IF AJO-ID = Temp-ID THEN
+                       ADD AJO-Delta TO WS-Total
+                   ELSE
+                       *> AJO-ID < Temp-ID: como AjustesO y el maestro
+                       *> vienen ambos ordenados por ID y el puntero del
+                       *> maestro solo avanza, este ajuste ya no le va
+                       *> a hacer match a ningun cliente.
+                       PERFORM Agregar-Ajuste-Huerfano
+                   END-IF
+                   PERFORM Leer-Ajuste
+               END-PERFORM
+               *> Un ajuste no puede dejar el consumo reportado por
+               *> debajo de cero; si los deltas aplicados suman mas
+               *> negativo que lo acumulado, se lleva a cero en vez de
+               *> reportar un consumo negativo.
+               IF WS-Total < 0 THEN
+                   MOVE 0 TO WS-Total
+               END-IF
+           EXIT.
+
 
            Contar-Mes.
                 EVALUATE DO-Mes
                    WHEN "Enero"
                        ADD 1 TO Meses(1)
+                       ADD DO-Consumo TO Meses-Consumo(1)
                    WHEN "Febrero"
                        ADD 1 TO Meses(2)
+                       ADD DO-Consumo TO Meses-Consumo(2)
                    WHEN "Marzo"
                        ADD 1 TO Meses(3)
+                       ADD DO-Consumo TO Meses-Consumo(3)
                    WHEN "Abril"
                        ADD 1 TO Meses(4)
+                       ADD DO-Consumo TO Meses-Consumo(4)
                    WHEN "Mayo"
                        ADD 1 TO Meses(5)
+                       ADD DO-Consumo TO Meses-Consumo(5)
                    WHEN "Junio"
                        ADD 1 TO Meses(6)
+                       ADD DO-Consumo TO Meses-Consumo(6)
                    WHEN "Julio"
                        ADD 1 TO Meses(7)
+                       ADD DO-Consumo TO Meses-Consumo(7)
                    WHEN "Agosto"
                        ADD 1 TO Meses(8)
+                       ADD DO-Consumo TO Meses-Consumo(8)
                    WHEN "Septiembre"
                        ADD 1 TO Meses(9)
+                       ADD DO-Consumo TO Meses-Consumo(9)
                    WHEN "Octubre"
                        ADD 1 TO Meses(10)
+                       ADD DO-Consumo TO Meses-Consumo(10)
                    WHEN "Noviembre"
                        ADD 1 TO Meses(11)
+                       ADD DO-Consumo TO Meses-Consumo(11)
                    WHEN "Diciembre"
                        ADD 1 TO Meses(12)
+                       ADD DO-Consumo TO Meses-Consumo(12)
                 END-EVALUATE
            EXIT.
 
@@ -209,15 +645,21 @@
                    IF DO-ID = Temp-ID THEN
                        ADD DO-Consumo TO WS-Total
                        GIVING WS-Total
+                       MOVE 'Y' TO Temp-Conciliado
                        PERFORM Leer-Detalle
                    ELSE IF DO-ID > Temp-ID THEN
+                       PERFORM Aplicar-Ajustes
                        PERFORM Agregar-Report
+                       PERFORM Actualizar-Conciliados
                        MOVE 0 TO WS-Total
                        PERFORM Leer-Maestro
                        MOVE MO-ID TO Temp-ID
                        MOVE MO-NombreUsuario TO Temp-Nombre
+                       MOVE MO-Estado TO Temp-Estado
+                       MOVE 'N' TO Temp-Conciliado
                    ELSE
-                       DISPLAY "ERROR No esta en el maestro"
+                       PERFORM Agregar-Excepcion
+                       PERFORM Leer-Detalle
                    END-IF
                END-PERFORM
                *> Si el maestro terminó, pero aún quedan detalles
@@ -225,18 +667,39 @@
                    PERFORM UNTIL FlagDetalle = 'Y' OR DO-ID
                    NOT = Temp-ID
                        ADD DO-Consumo TO WS-Total
+                       MOVE 'Y' TO Temp-Conciliado
                        PERFORM Leer-Detalle
                    END-PERFORM
                END-IF
 
            *> Agregar el último registro al reporte si hay un consumo acumulado
+               PERFORM Aplicar-Ajustes
                IF WS-Total > 0 THEN
                    PERFORM Agregar-Report
                END-IF
+               PERFORM Actualizar-Conciliados
+               *> El maestro ya termino: cualquier AjustesO que quede
+               *> (AJO-ID mayor que el ultimo cliente del maestro) nunca
+               *> le va a hacer match a nadie, asi que se drena entero a
+               *> AjustesHuerfanos.Txt, mismo criterio que Aplicar-
+               *> Ajustes usa para los que quedan por debajo de Temp-ID.
+               PERFORM UNTIL FlagAjuste = 'Y'
+                   PERFORM Agregar-Ajuste-Huerfano
+                   PERFORM Leer-Ajuste
+               END-PERFORM
+           EXIT.
+
+           *> Cierra la cuenta de conciliados para el cliente que se
+           *> acaba de procesar (Temp-ID), antes de pasar al siguiente.
+           Actualizar-Conciliados.
+               IF Temp-Conciliado = 'Y' THEN
+                   ADD 1 TO CT-Conciliados GIVING CT-Conciliados
+               END-IF
            EXIT.
 
        Informe SECTION.
            Reportar.
+               MOVE SPACES TO Mensaje
                PERFORM UNTIL FlagReport = "Y"
                    READ Reporte INTO Reporte-R
                        AT END
@@ -246,19 +709,235 @@
                            ADD R-Consumo TO Consumo GIVING Consumo
                    END-READ
                END-PERFORM
-               COMPUTE Promedio = (Consumo / total)
+               *> Reporte.Txt puede haber quedado vacío (sin clientes en
+               *> Clientes.DAT, o ningún consumo este período); dividir
+               *> por Total=0 no tiene sentido, así que se deja Promedio
+               *> en cero y se avisa por Mensaje en vez de calcular.
+               IF Total > 0 THEN
+                   COMPUTE Promedio = (Consumo / total)
+               ELSE
+                   MOVE 0 TO Promedio
+                   MOVE "No hay datos en el reporte para este periodo"
+                       TO Mensaje
+               END-IF
            EXIT.
 
 
 
+           *> Un cliente desactivado (Temp-Estado = 'I') sigue
+           *> acumulando su consumo en el merge, pero no sale en
+           *> Reporte.Txt/Reporte.csv.
            Agregar-Report.
-               MOVE Temp-ID TO R-ID
-               MOVE "|" To R-FILLER1
-               MOVE Temp-Nombre TO R-NombreUsuario
-               MOVE "|" To R-FILLER2
-               MOVE WS-Total TO R-Consumo
-               MOVE "|" To R-FILLER3
-               WRITE Reporte-R
+               IF Temp-Estado NOT = 'I' THEN
+                   MOVE Temp-ID TO R-ID
+                   MOVE "|" To R-FILLER1
+                   MOVE Temp-Nombre TO R-NombreUsuario
+                   MOVE "|" To R-FILLER2
+                   MOVE WS-Total TO R-Consumo
+                   MOVE "|" To R-FILLER3
+                   WRITE Reporte-R
+                   PERFORM Agregar-Report-CSV
+                   PERFORM Agregar-Report-IDX
+                   PERFORM Agregar-Report-Impreso
+                   ADD WS-Total TO CT-Consumo-Reportado
+                       GIVING CT-Consumo-Reportado
+               END-IF
+           EXIT.
+
+           *> Misma fila, en ReporteIDX.DAT (indexado por ID), para
+           *> busquedas directas por cliente.
+           Agregar-Report-IDX.
+               MOVE Temp-ID TO RI-ID
+               MOVE Temp-Nombre TO RI-NombreUsuario
+               MOVE WS-Total TO RI-Consumo
+               WRITE ReporteIDX-R
+           EXIT.
+
+           *> Encabezado del CSV; se escribe una sola vez, antes de la
+           *> primera fila de datos.
+           Agregar-Encabezado-CSV.
+               MOVE "ID,Nombre,Consumo" TO ReporteCSV-R
+               WRITE ReporteCSV-R
+           EXIT.
+
+           *> Misma fila que Agregar-Report, en formato CSV. Temp-
+           *> Nombre (PIC X(40)) se corta en el primer doble espacio en
+           *> vez de SIZE, para no dejar el relleno de blancos del
+           *> campo metido en medio de la fila (pero sin perder un
+           *> espacio simple dentro del nombre, como en "Juan Perez").
+           Agregar-Report-CSV.
+               STRING Temp-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   Temp-Nombre DELIMITED BY "  "
+                   "," DELIMITED BY SIZE
+                   R-Consumo DELIMITED BY SIZE
+                   INTO ReporteCSV-R
+               END-STRING
+               WRITE ReporteCSV-R
+           EXIT.
+
+           *> Titulo, fecha de corrida y encabezado de columnas de
+           *> ReporteImpreso.Txt; se repite al comienzo y cada vez que
+           *> Agregar-Report-Impreso corta pagina.
+           Imprimir-Encabezado.
+               ADD 1 TO WS-Imp-Pagina GIVING WS-Imp-Pagina
+               MOVE SPACES TO ReporteImp-R
+               STRING "Reporte de Consumo - Pagina " WS-Imp-Pagina
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               STRING "Fecha de corrida: " WS-Fecha
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               STRING "ID" "    " "Nombre"
+                   "                                     " "Consumo"
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               STRING "-----------------------------------------"
+                   "-----------------"
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               MOVE 5 TO WS-Imp-Lineas
+           EXIT.
+
+           *> Misma fila que Agregar-Report, para ReporteImpreso.Txt;
+           *> corta pagina (nuevo encabezado) cuando la pagina actual ya
+           *> llego a WS-Imp-Max-Lineas.
+           Agregar-Report-Impreso.
+               IF WS-Imp-Lineas >= WS-Imp-Max-Lineas THEN
+                   PERFORM Imprimir-Encabezado
+               END-IF
+               MOVE SPACES TO ReporteImp-R
+               STRING Temp-ID DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   Temp-Nombre DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   R-Consumo DELIMITED BY SIZE
+                   INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               ADD 1 TO WS-Imp-Lineas GIVING WS-Imp-Lineas
+               ADD 1 TO WS-Imp-Cantidad GIVING WS-Imp-Cantidad
+               ADD WS-Total TO WS-Imp-Total-Gral
+                   GIVING WS-Imp-Total-Gral
+           EXIT.
+
+           *> Linea de total general al pie de ReporteImpreso.Txt, una
+           *> sola vez al cerrar Maestro-Detalle.
+           Cerrar-Reporte-Impreso.
+               MOVE SPACES TO ReporteImp-R
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               STRING "Total de clientes: " WS-Imp-Cantidad
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+               MOVE SPACES TO ReporteImp-R
+               STRING "Consumo total: " WS-Imp-Total-Gral
+                   DELIMITED BY SIZE INTO ReporteImp-R
+               END-STRING
+               WRITE ReporteImp-R
+           EXIT.
+
+           *> Detalle (Consumo del año vigente) sin cliente en el
+           *> maestro; se conserva el ID, el nombre que traiga el
+           *> propio detalle (si lo trae), el mes y el consumo para que
+           *> billing lo revise.
+           Agregar-Excepcion.
+               MOVE DO-ID TO EX-ID
+               MOVE "|" TO EX-FILLER1
+               MOVE DO-NombreUsuario TO EX-NombreUsuario
+               MOVE "|" TO EX-FILLER2
+               MOVE DO-Mes TO EX-Mes
+               MOVE "|" TO EX-FILLER3
+               MOVE DO-Consumo TO EX-Consumo
+               MOVE "|" TO EX-FILLER4
+               WRITE Excepcion-R
+               ADD 1 TO CT-Excepciones GIVING CT-Excepciones
+           EXIT.
+
+           *> Vuelca los totales de control acumulados durante el cruce
+           *> a Conciliacion.Txt: cantidad de maestros, detalles y
+           *> excepciones leidos, cuantos clientes conciliaron (tuvieron
+           *> al menos un detalle que les hizo match), y el consumo de
+           *> entrada (todo lo leido de Detalle) contra el
+           *> consumo efectivamente volcado a Reporte.Txt (que ya trae
+           *> los ajustes aplicados y excluye clientes desactivados).
+           *> Ajustes.DAT cuyo AJO-ID no le hizo match a ningun cliente;
+           *> se deja a AjustesHuerfanos.Txt para que billing lo revise,
+           *> igual que Agregar-Excepcion con los detalles sin maestro.
+           Agregar-Ajuste-Huerfano.
+               MOVE AJO-ID TO AH-ID
+               MOVE "|" TO AH-FILLER1
+               MOVE AJO-Mes TO AH-Mes
+               MOVE "|" TO AH-FILLER2
+               MOVE AJO-Delta TO AH-Delta
+               MOVE "|" TO AH-FILLER3
+               MOVE AJO-Razon TO AH-Razon
+               WRITE AjusteHuerfano-R
+               ADD 1 TO CT-Ajustes-Huerfanos GIVING CT-Ajustes-Huerfanos
+           EXIT.
+
+           Escribir-Conciliacion.
+               COMPUTE CT-Diferencia =
+                   CT-Consumo-Detalle - CT-Consumo-Reportado
+               OPEN OUTPUT Conciliacion
+               MOVE SPACES TO Conciliacion-R
+               STRING "Maestros leidos: " CT-Maestros
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Detalles leidos: " CT-Detalles
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Detalles sin maestro (excepciones): "
+                   CT-Excepciones
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Clientes conciliados: " CT-Conciliados
+                   " de " CT-Maestros
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Consumo de entrada (" WS-Archivo-Actual
+                   "): " CT-Consumo-Detalle
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Consumo reportado (Reporte.Txt): "
+                   CT-Consumo-Reportado
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               MOVE CT-Diferencia TO WS-Diferencia-Imp
+               STRING "Diferencia (entrada - reportado): "
+                   WS-Diferencia-Imp
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               MOVE SPACES TO Conciliacion-R
+               STRING "Ajustes sin cliente (huerfanos): "
+                   CT-Ajustes-Huerfanos
+                   DELIMITED BY SIZE INTO Conciliacion-R
+               END-STRING
+               WRITE Conciliacion-R
+               CLOSE Conciliacion
            EXIT.
 
 
