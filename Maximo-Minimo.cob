@@ -9,6 +9,23 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-StatusRep.
 
+           *> Cortes de las bandas de consumo (bajo/medio/alto/critico)
+           *> usadas por Tipos; se leen de aquí en vez de pedirlas por
+           *> ACCEPT cada vez que se corre la opción 11.
+           SELECT Bandas ASSIGN TO 'Bandas.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusBan.
+
+           *> Mismos datos de Reporte.Txt, indexados por ID; Buscar la
+           *> usa para leer directo al cliente pedido en vez de escanear
+           *> todo el reporte registro por registro.
+           SELECT ReporteIDX ASSIGN TO 'ReporteIDX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-ID
+               FILE STATUS IS WS-File-StatusRIdx.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,13 +38,27 @@
            05 R-Consumo             PIC 9(5).
            05 R-FILLER3             PIC X .
 
+       FD Bandas.
+       01 Bandas-R                  PIC X(80).
+
+       FD ReporteIDX.
+       01 ReporteIDX-R.
+           05 RI-ID                 PIC 9(5).
+           05 RI-NombreUsuario      PIC X(40).
+           05 RI-Consumo            PIC 9(5).
+
 
        WORKING-STORAGE SECTION.
            01 WS-Control.
                05 WS-File-StatusRep     PIC XX.
+               05 WS-File-StatusBan     PIC XX.
+               05 WS-File-StatusRIdx    PIC XX.
                05 respuesta             PIC X(1).
            01 WS-Flags.
                05 FlagReport            PIC X(1) VALUE 'N'.
+               05 FlagBandas            PIC X(1) VALUE 'N'.
+           01 WS-Banda-Clave            PIC X(10).
+           01 WS-Banda-Valor            PIC X(10).
 
 
        LINKAGE SECTION.
@@ -41,13 +72,15 @@
                05 rango-Ini     PIC 9(5).
                05 rango-Fin     PIC 9(5).
                05 Bajo          PIC 9(5).
+               05 Medio         PIC 9(5).
                05 Alto          PIC 9(5).
                05 ConsumoT      PIC 9(10).
                05 Mensaje       PIC X(45).
-               05 Mensaje11     PIC X(100).
+               05 Mensaje11     PIC X(140).
                05 Cont-Bajo     PIC 9(15).
                05 Cont-Medio    PIC 9(15).
                05 Cont-Alto     PIC 9(15).
+               05 Cont-Critico  PIC 9(15).
 
        PROCEDURE DIVISION USING LK-Flag,LK-Parametros.
        MAIN-PROCEDURE.
@@ -64,22 +97,84 @@
                    END-STRING
                 END-IF
 
-                STRING "Bajo consumo: " Cont-Bajo  X"0A"
-                       "Medio consumo: "Cont-Medio X"0A"
-                       "Alto consumo: " Cont-Alto  X"0A"
+                STRING "Bajo consumo: "    Cont-Bajo    X"0A"
+                       "Medio consumo: "    Cont-Medio   X"0A"
+                       "Alto consumo: "     Cont-Alto    X"0A"
+                       "Critico consumo: "  Cont-Critico X"0A"
                    DELIMITED BY SIZE
                    INTO Mensaje11
                 END-STRING
            EXIT.
 
+           *> Carga los cortes de las bandas de consumo desde Bandas.CFG
+           *> (claves BAJO=, MEDIO=, ALTO=); si no está el archivo se
+           *> respetan los valores que ya traiga LK-Parametros.
+           Cargar-Bandas.
+               OPEN INPUT Bandas
+               IF WS-File-StatusBan = '00' THEN
+                   PERFORM UNTIL FlagBandas = 'Y'
+                       READ Bandas INTO Bandas-R
+                           AT END
+                               MOVE 'Y' TO FlagBandas
+                           NOT AT END
+                               PERFORM Leer-Banda-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Bandas
+                   MOVE 'N' TO FlagBandas
+               END-IF
+           EXIT.
+
+           Leer-Banda-Linea.
+               UNSTRING Bandas-R DELIMITED BY "="
+                   INTO WS-Banda-Clave, WS-Banda-Valor
+               END-UNSTRING
+               EVALUATE WS-Banda-Clave
+                   WHEN "BAJO"
+                       MOVE WS-Banda-Valor TO Bajo
+                   WHEN "MEDIO"
+                       MOVE WS-Banda-Valor TO Medio
+                   WHEN "ALTO"
+                       MOVE WS-Banda-Valor TO Alto
+               END-EVALUATE
+           EXIT.
+
 
            Verificar.
-                   OPEN INPUT Reporte
-                   PERFORM Reportar
-                   CLOSE Reporte
+                   PERFORM Cargar-Bandas
+                   IF LK-Flag = 8 THEN
+                       PERFORM Buscar-Indexado
+                   ELSE
+                       OPEN INPUT Reporte
+                       PERFORM Reportar
+                       CLOSE Reporte
+                   END-IF
                    PERFORM Convesion-Strings
            EXIT.
 
+      *>================================================================*
+        *> Opcion 8 (Buscar) busca por ID: ReporteIDX.DAT esta indexado
+        *> por ID, asi que una lectura directa reemplaza el escaneo
+        *> completo de Reporte.Txt que todavia usan las demas opciones
+        *> (Rango, por ejemplo, filtra por Consumo, no por ID, y no se
+        *> beneficia de este indice).
+      *>================================================================*
+           Buscar-Indexado.
+               MOVE IDclie TO RI-ID
+               OPEN INPUT ReporteIDX
+               IF WS-File-StatusRIdx = '00' THEN
+                   READ ReporteIDX KEY IS RI-ID
+                       INVALID KEY
+                           MOVE 0 TO ConsumoT
+                       NOT INVALID KEY
+                           MOVE RI-Consumo TO ConsumoT
+                   END-READ
+                   CLOSE ReporteIDX
+               ELSE
+                   MOVE 0 TO ConsumoT
+               END-IF
+           EXIT.
+
       *>================================================================*
         *> Seccion  Reporte
         *> Contiene todas las operaciones sobre el reporte en base a la flag recibida
@@ -140,17 +235,18 @@
            EXIT.
 
 
+           *> Bandas excluyentes: cada consumo cae en una sola banda,
+           *> en vez de las comparaciones superpuestas de antes.
            Tipos.
-               IF R-Consumo <= Bajo THEN
-                   ADD 1 TO Cont-Bajo GIVING Cont-Bajo
-               END-IF
-
-               IF R-Consumo >= Bajo AND R-Consumo <=Alto THEN
-                   ADD 1 TO Cont-Medio GIVING Cont-Medio
-               END-IF
-
-               IF R-Consumo <= Alto THEN
-                   ADD 1 TO Cont-Alto GIVING Cont-Alto
-               END-IF
+               EVALUATE TRUE
+                   WHEN R-Consumo <= Bajo
+                       ADD 1 TO Cont-Bajo
+                   WHEN R-Consumo <= Medio
+                       ADD 1 TO Cont-Medio
+                   WHEN R-Consumo <= Alto
+                       ADD 1 TO Cont-Alto
+                   WHEN OTHER
+                       ADD 1 TO Cont-Critico
+               END-EVALUATE
            EXIT.
       *>================================================================*
