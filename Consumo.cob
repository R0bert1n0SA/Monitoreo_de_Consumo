@@ -3,17 +3,41 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT AnioActual ASSIGN TO 'Consumo2025.DAT'
+           *> Los nombres de los archivos de año actual/anterior ya no
+           *> se graban en el código: se toman de WS-Archivo-Actual y
+           *> WS-Archivo-Anterior, cargados desde Anios.CFG en
+           *> Cargar-Configuracion antes de abrir los archivos.
+           SELECT AnioActual ASSIGN TO WS-Archivo-Actual
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-Status.
 
 
-           SELECT AnioAnterior ASSIGN TO 'Consumo2024.DAT'
+           SELECT AnioAnterior ASSIGN TO WS-Archivo-Anterior
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-File-Statusant.
 
+           SELECT Config ASSIGN TO 'Anios.CFG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusCfg.
+
+           *> Salidas intermedias del ordenamiento usado para la
+           *> comparación de consumo por cliente (ver Comparar-Por-Cliente).
+           SELECT AnioActualO ASSIGN TO 'AnioActualO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusActO.
+
+           SELECT AnioAnteriorO ASSIGN TO 'AnioAnteriorO.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAntO.
+
+           SELECT Work-FileA ASSIGN TO SORT-WORK.
+           SELECT Work-FileP ASSIGN TO SORT-WORK.
+
        DATA DIVISION.
        FILE SECTION.
        FD AnioActual.
@@ -30,12 +54,76 @@
            05 Ant-Mes                PIC X(15).
            05 Ant-Consumo            PIC 9(5).
 
+       FD Config.
+       01 Config-R                  PIC X(80).
+
+       FD AnioActualO.
+       01 AnioActualOR.
+           05 AO-ID                 PIC 9(5).
+           05 AO-NombreUsuario      PIC X(40).
+           05 AO-Mes                PIC X(15).
+           05 AO-Consumo            PIC 9(5).
+
+       FD AnioAnteriorO.
+       01 AnioAnteriorOR.
+           05 AP-ID                 PIC 9(5).
+           05 AP-NombreUsuario      PIC X(40).
+           05 AP-Mes                PIC X(15).
+           05 AP-Consumo            PIC 9(5).
+
+       SD Work-FileA.
+       01 WorkRA.
+           05 WA-ID                 PIC 9(5).
+           05 WA-NombreUsuario      PIC X(40).
+           05 WA-Mes                PIC X(15).
+           05 WA-Consumo            PIC 9(5).
+
+       SD Work-FileP.
+       01 WorkRP.
+           05 WP-ID                 PIC 9(5).
+           05 WP-NombreUsuario      PIC X(40).
+           05 WP-Mes                PIC X(15).
+           05 WP-Consumo            PIC 9(5).
+
        WORKING-STORAGE SECTION.
            01 WS-File-Status       PIC XX.
            01 WS-File-Statusant    PIC XX.
+           01 WS-File-StatusCfg    PIC XX.
+           01 WS-File-StatusActO   PIC XX.
+           01 WS-File-StatusAntO   PIC XX.
            01 WS-Flag              PIC X(1) VALUE 'N'.
+           01 WS-FlagCfg           PIC X(1) VALUE 'N'.
+           01 WS-FlagActO          PIC X(1) VALUE 'N'.
+           01 WS-FlagAntO          PIC X(1) VALUE 'N'.
            01 sum2024              PIC 9(20).
            01 sum2023              PIC 9(20).
+           *> Totales de consumo por cliente de cada año, usados por
+           *> Comparar-Por-Cliente para obtener el % de cambio por ID
+           *> en vez de sólo el total global de la compañía.
+           01 WS-Tabla-Actual.
+               05 TA-Entry OCCURS 500 TIMES.
+                   10 TA-ID         PIC 9(5).
+                   10 TA-Nombre     PIC X(40).
+                   10 TA-Total      PIC 9(10).
+           01 WS-Tabla-Actual-Cnt   PIC 9(3) VALUE 0.
+           01 WS-Tabla-Anterior.
+               05 TP-Entry OCCURS 500 TIMES.
+                   10 TP-ID         PIC 9(5).
+                   10 TP-Nombre     PIC X(40).
+                   10 TP-Total      PIC 9(10).
+           01 WS-Tabla-Anterior-Cnt PIC 9(3) VALUE 0.
+           01 WS-Idx                PIC 9(3).
+           01 WS-Idx2               PIC 9(3).
+           01 WS-Grupo-ID           PIC 9(5).
+           01 WS-Grupo-Nombre       PIC X(40).
+           01 WS-Grupo-Total        PIC 9(10).
+           *> Nombres físicos del año actual y anterior, tomados de
+           *> Anios.CFG o de LK-Parametros; estos valores son sólo el
+           *> respaldo por si ninguno de los dos los trae.
+           01 WS-Archivo-Actual    PIC X(20) VALUE 'Consumo2025.DAT'.
+           01 WS-Archivo-Anterior  PIC X(20) VALUE 'Consumo2024.DAT'.
+           01 WS-Config-Clave      PIC X(10).
+           01 WS-Config-Valor      PIC X(20).
 
        LINKAGE SECTION.
        01 LK-Parametros.
@@ -45,6 +133,13 @@
            05 P-Aumento            PIC S9(3)V99.
            05 P-Gasto              PIC 9(12)V99.
            05 P-Mensaje            PIC X(45).
+           05 P-ArchivoActual      PIC X(20).
+           05 P-ArchivoAnterior    PIC X(20).
+           05 P-Comparativo-Cnt    PIC 9(3).
+           05 P-Comparativo OCCURS 500 TIMES.
+               10 PC-ID             PIC 9(5).
+               10 PC-Nombre         PIC X(40).
+               10 PC-Aumento        PIC S9(3)V99.
 
        PROCEDURE DIVISION USING LK-Parametros.
        MAIN-PROCEDURE.
@@ -58,11 +153,56 @@
        S-Inicio SECTION.
            *> Procedimiento que verifica la existencia de archivos y realiza cálculos.
            Iniciar.
+               PERFORM Cargar-Configuracion
                PERFORM Verificar
                PERFORM Anio-Actual
                PERFORM Anio-Anterior
                CLOSE AnioActual,AnioAnterior
                PERFORM Calculos
+               PERFORM Comparar-Por-Cliente
+           EXIT.
+
+           *> Resuelve el nombre físico de los archivos de año actual y
+           *> anterior: primero LK-Parametros (si el que llama los trae
+           *> cargados), luego Anios.CFG, y si ninguno está presente se
+           *> queda con el valor por defecto fijado en WORKING-STORAGE.
+           Cargar-Configuracion.
+               IF P-ArchivoActual NOT = SPACES THEN
+                   MOVE P-ArchivoActual TO WS-Archivo-Actual
+               END-IF
+               IF P-ArchivoAnterior NOT = SPACES THEN
+                   MOVE P-ArchivoAnterior TO WS-Archivo-Anterior
+               END-IF
+
+               OPEN INPUT Config
+               IF WS-File-StatusCfg = '00' THEN
+                   PERFORM UNTIL WS-FlagCfg = 'Y'
+                       READ Config INTO Config-R
+                           AT END
+                               MOVE 'Y' TO WS-FlagCfg
+                           NOT AT END
+                               PERFORM Leer-Config-Linea
+                       END-READ
+                   END-PERFORM
+                   CLOSE Config
+                   MOVE 'N' TO WS-FlagCfg
+               END-IF
+           EXIT.
+
+           Leer-Config-Linea.
+               UNSTRING Config-R DELIMITED BY "="
+                   INTO WS-Config-Clave, WS-Config-Valor
+               END-UNSTRING
+               EVALUATE WS-Config-Clave
+                   WHEN "ACTUAL"
+                       IF P-ArchivoActual = SPACES THEN
+                           MOVE WS-Config-Valor TO WS-Archivo-Actual
+                       END-IF
+                   WHEN "ANTERIOR"
+                       IF P-ArchivoAnterior = SPACES THEN
+                           MOVE WS-Config-Valor TO WS-Archivo-Anterior
+                       END-IF
+               END-EVALUATE
            EXIT.
 
       *>================================================================*
@@ -158,6 +298,129 @@
                COMPUTE P-Gasto = (P-Consumo * P-Costo)
            EXIT.
       *>================================================================*
+
+      *>================================================================*
+       *> Sección Comparar
+       *> Compara el consumo de cada cliente entre el año actual y el
+       *> anterior, en vez de sólo el total global de la compañía.
+      *>================================================================*
+       S-Comparar SECTION.
+           Comparar-Por-Cliente.
+               SORT Work-FileA
+                   ON ASCENDING KEY WA-ID
+                   USING AnioActual
+                   GIVING AnioActualO
+
+               SORT Work-FileP
+                   ON ASCENDING KEY WP-ID
+                   USING AnioAnterior
+                   GIVING AnioAnteriorO
+
+               PERFORM Agrupar-Actual
+               PERFORM Agrupar-Anterior
+               PERFORM Fusionar-Comparativo
+           EXIT.
+
+           *> Acumula, por cliente, el consumo total del año actual.
+           Agrupar-Actual.
+               OPEN INPUT AnioActualO
+               PERFORM Leer-ActualO
+               PERFORM UNTIL WS-FlagActO = 'Y'
+                   MOVE AO-ID TO WS-Grupo-ID
+                   MOVE AO-NombreUsuario TO WS-Grupo-Nombre
+                   MOVE 0 TO WS-Grupo-Total
+                   PERFORM UNTIL WS-FlagActO = 'Y'
+                           OR AO-ID NOT = WS-Grupo-ID
+                       ADD AO-Consumo TO WS-Grupo-Total
+                       PERFORM Leer-ActualO
+                   END-PERFORM
+                   IF WS-Tabla-Actual-Cnt < 500 THEN
+                       ADD 1 TO WS-Tabla-Actual-Cnt
+                       MOVE WS-Grupo-ID TO TA-ID(WS-Tabla-Actual-Cnt)
+                       MOVE WS-Grupo-Nombre
+                           TO TA-Nombre(WS-Tabla-Actual-Cnt)
+                       MOVE WS-Grupo-Total
+                           TO TA-Total(WS-Tabla-Actual-Cnt)
+                   END-IF
+               END-PERFORM
+               CLOSE AnioActualO
+               MOVE 'N' TO WS-FlagActO
+           EXIT.
+
+           Leer-ActualO.
+               READ AnioActualO INTO AnioActualOR
+                   AT END
+                       MOVE 'Y' TO WS-FlagActO
+               END-READ
+           EXIT.
+
+           *> Acumula, por cliente, el consumo total del año anterior.
+           Agrupar-Anterior.
+               OPEN INPUT AnioAnteriorO
+               PERFORM Leer-AnteriorO
+               PERFORM UNTIL WS-FlagAntO = 'Y'
+                   MOVE AP-ID TO WS-Grupo-ID
+                   MOVE AP-NombreUsuario TO WS-Grupo-Nombre
+                   MOVE 0 TO WS-Grupo-Total
+                   PERFORM UNTIL WS-FlagAntO = 'Y'
+                           OR AP-ID NOT = WS-Grupo-ID
+                       ADD AP-Consumo TO WS-Grupo-Total
+                       PERFORM Leer-AnteriorO
+                   END-PERFORM
+                   IF WS-Tabla-Anterior-Cnt < 500 THEN
+                       ADD 1 TO WS-Tabla-Anterior-Cnt
+                       MOVE WS-Grupo-ID TO TP-ID(WS-Tabla-Anterior-Cnt)
+                       MOVE WS-Grupo-Nombre
+                           TO TP-Nombre(WS-Tabla-Anterior-Cnt)
+                       MOVE WS-Grupo-Total
+                           TO TP-Total(WS-Tabla-Anterior-Cnt)
+                   END-IF
+               END-PERFORM
+               CLOSE AnioAnteriorO
+               MOVE 'N' TO WS-FlagAntO
+           EXIT.
+
+           Leer-AnteriorO.
+               READ AnioAnteriorO INTO AnioAnteriorOR
+                   AT END
+                       MOVE 'Y' TO WS-FlagAntO
+               END-READ
+           EXIT.
+
+           *> Empareja ambas tablas (ya ordenadas por ID) y calcula el
+           *> porcentaje de cambio de cada cliente presente en ambos años.
+           Fusionar-Comparativo.
+               MOVE 1 TO WS-Idx
+               MOVE 1 TO WS-Idx2
+               MOVE 0 TO P-Comparativo-Cnt
+               PERFORM UNTIL WS-Idx > WS-Tabla-Actual-Cnt
+                       OR WS-Idx2 > WS-Tabla-Anterior-Cnt
+                       OR P-Comparativo-Cnt = 500
+                   EVALUATE TRUE
+                       WHEN TA-ID(WS-Idx) = TP-ID(WS-Idx2)
+                           ADD 1 TO P-Comparativo-Cnt
+                           MOVE TA-ID(WS-Idx)
+                               TO PC-ID(P-Comparativo-Cnt)
+                           MOVE TA-Nombre(WS-Idx)
+                               TO PC-Nombre(P-Comparativo-Cnt)
+                           IF TP-Total(WS-Idx2) > 0 THEN
+                               COMPUTE PC-Aumento(P-Comparativo-Cnt)
+                                   ROUNDED = ((TA-Total(WS-Idx) -
+                                   TP-Total(WS-Idx2)) /
+                                   TP-Total(WS-Idx2)) * 100
+                           ELSE
+                               MOVE 0 TO PC-Aumento(P-Comparativo-Cnt)
+                           END-IF
+                           ADD 1 TO WS-Idx
+                           ADD 1 TO WS-Idx2
+                       WHEN TA-ID(WS-Idx) < TP-ID(WS-Idx2)
+                           ADD 1 TO WS-Idx
+                       WHEN OTHER
+                           ADD 1 TO WS-Idx2
+                   END-EVALUATE
+               END-PERFORM
+           EXIT.
+      *>================================================================*
       *>================================================================*
        *> Sección de Salida
       *>================================================================*
