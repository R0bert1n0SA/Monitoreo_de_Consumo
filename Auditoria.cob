@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Auditoria AS "Auditoria".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Bitacora de auditoria de Gestor: una linea por cada opcion
+           *> de menu ejecutada (interactiva o por modo batch), con
+           *> fecha, hora y los parametros relevantes de esa opcion.
+           SELECT Auditoria ASSIGN TO 'Auditoria.Log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusAud.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Auditoria.
+       01 Auditoria-R               PIC X(120).
+
+       WORKING-STORAGE SECTION.
+           01 WS-File-StatusAud     PIC XX.
+           01 WS-Fecha              PIC 9(8).
+           01 WS-Hora               PIC 9(8).
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 AU-Opcion         PIC 9(2).
+               05 AU-Detalle        PIC X(80).
+               05 AU-Mensaje        PIC X(45).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Registrar
+       EXIT PROGRAM.
+
+           *> Abre Auditoria.Log para agregar al final; si todavia no
+           *> existe (primera corrida), EXTEND falla y se crea con
+           *> OPEN OUTPUT en su lugar.
+           Registrar.
+               OPEN EXTEND Auditoria
+               IF WS-File-StatusAud NOT = '00' THEN
+                   OPEN OUTPUT Auditoria
+               END-IF
+               IF WS-File-StatusAud = '00' THEN
+                   PERFORM Armar-Linea
+                   WRITE Auditoria-R
+                   CLOSE Auditoria
+                   MOVE SPACES TO AU-Mensaje
+               ELSE
+                   MOVE "ERROR No se pudo abrir Auditoria.Log" TO
+                       AU-Mensaje
+               END-IF
+           EXIT.
+
+           Armar-Linea.
+               ACCEPT WS-Fecha FROM DATE YYYYMMDD
+               ACCEPT WS-Hora FROM TIME
+               MOVE SPACES TO Auditoria-R
+               STRING WS-Fecha DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Hora DELIMITED BY SIZE
+                   " Opcion=" DELIMITED BY SIZE
+                   AU-Opcion DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AU-Detalle DELIMITED BY SIZE
+                   INTO Auditoria-R
+               END-STRING
+           EXIT.
