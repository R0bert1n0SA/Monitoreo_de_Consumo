@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Facturacion AS "Facturacion".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Reporte ASSIGN TO 'Reporte.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusRep.
+
+           *> Una linea de factura por cliente, en base al mismo
+           *> Reporte.Txt que ya produce Reporte.cob.
+           SELECT Facturas ASSIGN TO 'Facturas.Txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-File-StatusFac.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Reporte.
+       01 Reporte-R.
+           05 R-ID                  PIC 9(5).
+           05 R-FILLER1             PIC X .
+           05 R-NombreUsuario       PIC X(40).
+           05 R-FILLER2             PIC X .
+           05 R-Consumo             PIC 9(5).
+           05 R-FILLER3             PIC X .
+
+       FD Facturas.
+       01 Factura-R.
+           05 FAC-ID                PIC 9(5).
+           05 FAC-FILLER1           PIC X .
+           05 FAC-NombreUsuario     PIC X(40).
+           05 FAC-FILLER2           PIC X .
+           05 FAC-Consumo           PIC 9(5).
+           05 FAC-FILLER3           PIC X .
+           05 FAC-Monto             PIC 9(10)V99.
+           05 FAC-FILLER4           PIC X .
+
+       WORKING-STORAGE SECTION.
+           01 WS-Control.
+               05 WS-File-StatusRep     PIC XX.
+               05 WS-File-StatusFac     PIC XX.
+           01 WS-Flags.
+               05 FlagReport            PIC X(1) VALUE 'N'.
+
+       LINKAGE SECTION.
+           01 LK-Parametros.
+               05 F-Costo       PIC 9(4)V99.
+               05 F-Cantidad    PIC 9(5).
+               05 F-Mensaje     PIC X(45).
+
+       PROCEDURE DIVISION USING LK-Parametros.
+       MAIN-PROCEDURE.
+           PERFORM Verificar
+       EXIT PROGRAM.
+
+           *> Procedimiento que verifica la existencia de Reporte.Txt y
+           *> genera Facturas.Txt con una linea por cliente.
+           Verificar.
+               MOVE 0 TO F-Cantidad
+               OPEN INPUT Reporte
+               IF WS-File-StatusRep = '00' THEN
+                   OPEN OUTPUT Facturas
+                   PERFORM Generar-Facturas
+                   CLOSE Reporte
+                   CLOSE Facturas
+                   STRING "Facturas generadas en Facturas.Txt: "
+                       F-Cantidad
+                       DELIMITED BY SIZE
+                       INTO F-Mensaje
+                   END-STRING
+               ELSE
+                   MOVE "ERROR No se pudo abrir Reporte.Txt" TO
+                       F-Mensaje
+               END-IF
+           EXIT.
+
+           Generar-Facturas.
+               PERFORM UNTIL FlagReport = "Y"
+                   READ Reporte INTO Reporte-R
+                       AT END
+                           MOVE "Y" TO FlagReport
+                       NOT AT END
+                           PERFORM Agregar-Factura
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO FlagReport
+           EXIT.
+
+           Agregar-Factura.
+               MOVE R-ID TO FAC-ID
+               MOVE "|" TO FAC-FILLER1
+               MOVE R-NombreUsuario TO FAC-NombreUsuario
+               MOVE "|" TO FAC-FILLER2
+               MOVE R-Consumo TO FAC-Consumo
+               MOVE "|" TO FAC-FILLER3
+               COMPUTE FAC-Monto ROUNDED = R-Consumo * F-Costo
+               MOVE "|" TO FAC-FILLER4
+               WRITE Factura-R
+               ADD 1 TO F-Cantidad
+           EXIT.
